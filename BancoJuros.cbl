@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: AGENCIA CENTRAL - INFORMATICA
+      * Date-Written: 2026-08-09
+      * Purpose: Month-end batch job that accrues savings interest on
+      *          every account in CONTAS.DAT and posts the interest as
+      *          a transaction, the way month-end interest posting
+      *          runs overnight instead of being keyed in per account.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Original monthly interest accrual job.
+      * 2026-08-09  RA   The closing summary is now also written to
+      *                  JUROS.LST instead of only appearing on the
+      *                  operator's console.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-JUROS-MENSAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS-FILE ASSIGN TO "CONTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-CONTA
+               FILE STATUS IS WS-CONTAS-STATUS.
+
+           SELECT TRANSACOES-FILE ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACOES-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "JUROS.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAS-FILE.
+           COPY "CONTAREG.cpy".
+
+       FD  TRANSACOES-FILE.
+           COPY "TRANREG.cpy".
+
+       FD  RELATORIO-FILE.
+           COPY "RELATLINH.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTAS-STATUS        PIC X(02).
+           88  CONTAS-OK                    VALUE "00".
+
+       01  WS-TRANSACOES-STATUS    PIC X(02).
+           88  TRANSACOES-OK                VALUE "00".
+
+       01  WS-RELATORIO-STATUS     PIC X(02).
+
+       01  WS-DATA-PROCESSAMENTO   PIC 9(08).
+       01  WS-TAXA-JUROS           PIC 9V9(4) VALUE 0.
+       01  WS-VALOR-JUROS          PIC 9(06)V99 VALUE 0.
+       01  WS-TOTAL-CONTAS         PIC 9(07) COMP VALUE 0.
+       01  WS-TOTAL-CONTAS-EDIT    PIC 9(07) VALUE 0.
+       01  WS-TOTAL-JUROS-PAGOS    PIC 9(10)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-CONTAS THRU 2000-EXIT
+               UNTIL WS-CONTAS-STATUS = "10".
+           PERFORM 7000-IMPRIMIR-RESUMO THRU 7000-EXIT.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - le a taxa de juros do mes e abre os
+      * arquivos de conta e de historico de transacoes.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== APURACAO DE JUROS MENSAIS ===".
+           DISPLAY "TAXA DE JUROS DO MES (EX: 0.0050 = 0,50%):".
+           ACCEPT WS-TAXA-JUROS.
+           ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD.
+           OPEN I-O CONTAS-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+           OPEN EXTEND TRANSACOES-FILE.
+           IF NOT TRANSACOES-OK
+               OPEN OUTPUT TRANSACOES-FILE
+               CLOSE TRANSACOES-FILE
+               OPEN EXTEND TRANSACOES-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-CONTAS - le cada conta, calcula os juros sobre
+      * o saldo atual, regrava a conta e lanca o historico.
+      ******************************************************************
+       2000-PROCESSAR-CONTAS.
+           READ CONTAS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   COMPUTE WS-VALOR-JUROS ROUNDED =
+                       CTA-SALDO * WS-TAXA-JUROS
+                   IF WS-VALOR-JUROS > 0
+                       ADD WS-VALOR-JUROS TO CTA-SALDO
+                       REWRITE CTA-REGISTRO
+                       PERFORM 2500-REGISTRAR-JUROS THRU 2500-EXIT
+                       ADD 1 TO WS-TOTAL-CONTAS
+                       ADD WS-VALOR-JUROS TO WS-TOTAL-JUROS-PAGOS
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-REGISTRAR-JUROS - grava no historico de transacoes o
+      * credito de juros apurado para a conta corrente do laco.
+      ******************************************************************
+       2500-REGISTRAR-JUROS.
+           MOVE CTA-CONTA        TO TRN-CONTA.
+           MOVE "J"              TO TRN-TIPO.
+           MOVE WS-VALOR-JUROS   TO TRN-VALOR.
+           MOVE CTA-SALDO        TO TRN-SALDO-APOS.
+           MOVE WS-DATA-PROCESSAMENTO TO TRN-DATA.
+           WRITE TRN-REGISTRO.
+       2500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-IMPRIMIR-RESUMO - mostra quantas contas receberam juros
+      * e o total creditado no periodo.
+      ******************************************************************
+       7000-IMPRIMIR-RESUMO.
+           MOVE WS-TOTAL-CONTAS TO WS-TOTAL-CONTAS-EDIT.
+           STRING "CONTAS CREDITADAS.......: " WS-TOTAL-CONTAS-EDIT
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 7900-GRAVAR-LINHA THRU 7900-EXIT.
+           STRING "TOTAL DE JUROS PAGOS.....: " WS-TOTAL-JUROS-PAGOS
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 7900-GRAVAR-LINHA THRU 7900-EXIT.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7900-GRAVAR-LINHA - grava a linha do relatorio montada em
+      * RPT-LINHA tanto no console quanto em JUROS.LST.
+      ******************************************************************
+       7900-GRAVAR-LINHA.
+           DISPLAY RPT-LINHA.
+           WRITE RPT-REGISTRO.
+       7900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha os arquivos abertos pelo job.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE CONTAS-FILE.
+           CLOSE TRANSACOES-FILE.
+           CLOSE RELATORIO-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM BANCO-JUROS-MENSAL.
