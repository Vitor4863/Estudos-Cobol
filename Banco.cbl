@@ -1,54 +1,449 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author: R. ALVES
+      * Installation: AGENCIA CENTRAL - INFORMATICA
+      * Date-Written: 2026-08-09
+      * Purpose: Teller-facing menu for balance inquiry and posting
+      *          of deposits/withdrawals against the account master.
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Added CONTAS.DAT account master so balances
+      *                  persist between runs instead of living only
+      *                  in WORKING-STORAGE.
+      * 2026-08-09  RA   Added TRANSACOES.DAT history file so every
+      *                  posting leaves an auditable trail (extrato).
+      * 2026-08-09  RA   REALIZAR TRANSACAO now asks deposito/retirada
+      *                  and refuses a retirada that would overdraw
+      *                  the account.
+      * 2026-08-09  RA   Added ABRIR CONTA option (5) with automatic
+      *                  account numbering.
+      * 2026-08-09  RA   Changed the closing STOP RUN to GOBACK so
+      *                  this program can also be CALLed as a
+      *                  subprogram from the sign-on master menu.
+      * 2026-08-09  RA   CONTA-CLIENTE, VALOR-TRANSACAO and the
+      *                  opening SALDO-CLIENTE now re-prompt instead
+      *                  of accepting non-numeric input.
+      * 2026-08-09  RA   SW-FIM-PROGRAMA is now reset to "N" at the
+      *                  start of 1000-INICIALIZAR. It was only ever
+      *                  set to "S" and never cleared, so returning to
+      *                  the sign-on master menu and calling back into
+      *                  this program within the same run skipped the
+      *                  whole menu loop.
+      * 2026-08-09  RA   SALDO-ATUAL is now also archived to
+      *                  SALDO.LST (the shared RELATLINH.cpy report
+      *                  line), so a balance inquiry or the new
+      *                  balance after a transaction can be filed
+      *                  instead of only scrolling off the console.
+      * 2026-08-09  RA   TIPO-TRANSACAO now re-prompts instead of
+      *                  accepting anything other than D or R, so an
+      *                  invalid entry can no longer slip through as a
+      *                  deposit and throw off BancoFechamento.cbl's
+      *                  reconciliation totals.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SISTEMA-BANCO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS-FILE ASSIGN TO "CONTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-CONTA
+               FILE STATUS IS WS-CONTAS-STATUS.
+
+           SELECT TRANSACOES-FILE ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACOES-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "SALDO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTAS-FILE.
+           COPY "CONTAREG.cpy".
+
+       FD  TRANSACOES-FILE.
+           COPY "TRANREG.cpy".
+
+       FD  RELATORIO-FILE.
+           COPY "RELATLINH.cpy".
+
        WORKING-STORAGE SECTION.
-       01 NOME-CLIENTE PIC X(30).
-       01 CONTA-CLIENTE PIC 9(5).
-       01 SALDO-CLIENTE PIC 9(5).
-       01 VALOR-TRANSAÇÃO  PIC 9(6)V99.
-       01 OPCAO-MENU PIC X(1).
-        01 SALDO-ATUAL PIC 9(6)V99.
+       01  NOME-CLIENTE            PIC X(30).
+       01  CONTA-CLIENTE           PIC 9(5).
+       01  SALDO-CLIENTE           PIC 9(6)V99.
+       01  VALOR-TRANSAÇÃO         PIC 9(6)V99.
+       01  OPCAO-MENU              PIC X(01).
+       01  SALDO-ATUAL             PIC 9(6)V99.
+
+       01  WS-CONTAS-STATUS        PIC X(02).
+           88  CONTAS-OK                    VALUE "00".
+           88  CONTAS-NAO-ENCONTRADA        VALUE "23".
+           88  CONTAS-ARQUIVO-INEXISTENTE   VALUE "35".
+
+       01  WS-TRANSACOES-STATUS    PIC X(02).
+           88  TRANSACOES-OK                VALUE "00".
+
+       01  WS-RELATORIO-STATUS     PIC X(02).
+           88  RELATORIO-OK                 VALUE "00".
+
+       01  WS-DATA-MOVIMENTO       PIC 9(08).
+
+       01  SW-TEM-LANCAMENTO       PIC X(01) VALUE "N".
+           88  TEM-LANCAMENTO                VALUE "S".
+
+       01  TIPO-TRANSACAO          PIC X(01).
+           88  TRANSACAO-DEPOSITO            VALUE "D".
+           88  TRANSACAO-RETIRADA            VALUE "R".
+
+       01  SW-SALDO-INSUFICIENTE   PIC X(01) VALUE "N".
+           88  SALDO-INSUFICIENTE            VALUE "S".
+
+       01  SW-FIM-PROGRAMA         PIC X(01) VALUE "N".
+           88  FIM-PROGRAMA                 VALUE "S".
+
+       01  SW-ENTRADA-VALIDA       PIC X(01) VALUE "N".
+           88  ENTRADA-VALIDA                VALUE "S".
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "SISTEMA BANCARIO"
-
-            PERFORM UNTIL OPCAO-MENU = "3"
-
-            DISPLAY "1 - CONSULTAR SALDO"
-            DISPLAY "2 - REALIZAR TRANSACAO"
-            DISPLAY "3 - SAIR"
-            DISPLAY "----------------------"
-            DISPLAY "OPCAO"
-            ACCEPT OPCAO-MENU
-            EVALUATE OPCAO-MENU
-            WHEN "1"
-            DISPLAY "NOME-CLIENTE:"
-            ACCEPT NOME-CLIENTE
-            DISPLAY "CONTA:"
-            ACCEPT CONTA-CLIENTE
-            DISPLAY "SALDO-ATUAL: R$ " SALDO-CLIENTE
-            WHEN "2"
-            DISPLAY "NOME DO CLIENTE :"
-            ACCEPT NOME-CLIENTE
-            DISPLAY "CONTA"
-            ACCEPT CONTA-CLIENTE
-            DISPLAY "SALDO-ATUAL : R$ " SALDO-CLIENTE
-            DISPLAY "VALOR-TRANSACAO"
-            COMPUTE SALDO-ATUAL = SALDO-CLIENTE + VALOR-TRANSAÇÃO
-            DISPLAY "NOVO SALDO : R$ " SALDO-ATUAL
-            MOVE SALDO-ATUAL TO SALDO-CLIENTE
-            WHEN "3"
-            DISPLAY "SAINDO..."
-            WHEN OTHER
-            DISPLAY "OPCAO INVALIDA"
-            END-EVALUATE
-            END-PERFORM
-            STOP RUN.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-MENU THRU 2000-EXIT
+               UNTIL FIM-PROGRAMA.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o cadastro de contas, criando-o na
+      * primeira execucao caso ainda nao exista.
+      ******************************************************************
+       1000-INICIALIZAR.
+           MOVE "N" TO SW-FIM-PROGRAMA.
+           DISPLAY "SISTEMA BANCARIO".
+           OPEN I-O CONTAS-FILE.
+           IF CONTAS-ARQUIVO-INEXISTENTE
+               OPEN OUTPUT CONTAS-FILE
+               CLOSE CONTAS-FILE
+               OPEN I-O CONTAS-FILE
+           END-IF.
+           OPEN EXTEND TRANSACOES-FILE.
+           IF NOT TRANSACOES-OK
+               OPEN OUTPUT TRANSACOES-FILE
+               CLOSE TRANSACOES-FILE
+               OPEN EXTEND TRANSACOES-FILE
+           END-IF.
+           OPEN EXTEND RELATORIO-FILE.
+           IF NOT RELATORIO-OK
+               OPEN OUTPUT RELATORIO-FILE
+               CLOSE RELATORIO-FILE
+               OPEN EXTEND RELATORIO-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-MENU - exibe o menu principal e desvia para a
+      * opcao escolhida pelo operador.
+      ******************************************************************
+       2000-PROCESSAR-MENU.
+           DISPLAY "1 - CONSULTAR SALDO".
+           DISPLAY "2 - REALIZAR TRANSACAO".
+           DISPLAY "3 - SAIR".
+           DISPLAY "4 - IMPRIMIR EXTRATO".
+           DISPLAY "5 - ABRIR CONTA".
+           DISPLAY "----------------------".
+           DISPLAY "OPCAO".
+           ACCEPT OPCAO-MENU.
+           EVALUATE OPCAO-MENU
+               WHEN "1"
+                   PERFORM 3000-CONSULTAR-SALDO THRU 3000-EXIT
+               WHEN "2"
+                   PERFORM 4000-REALIZAR-TRANSACAO THRU 4000-EXIT
+               WHEN "3"
+                   DISPLAY "SAINDO..."
+                   MOVE "S" TO SW-FIM-PROGRAMA
+               WHEN "4"
+                   PERFORM 5000-IMPRIMIR-EXTRATO THRU 5000-EXIT
+               WHEN "5"
+                   PERFORM 6000-ABRIR-CONTA THRU 6000-EXIT
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CONSULTAR-SALDO - le o cadastro pela conta informada e
+      * mostra o saldo real gravado em CONTAS.DAT.
+      ******************************************************************
+       3000-CONSULTAR-SALDO.
+           PERFORM 2500-ACEITAR-CONTA-VALIDA THRU 2500-EXIT.
+           MOVE CONTA-CLIENTE TO CTA-CONTA.
+           READ CONTAS-FILE
+               INVALID KEY
+                   DISPLAY "CONTA NAO ENCONTRADA: " CONTA-CLIENTE
+               NOT INVALID KEY
+                   MOVE CTA-NOME   TO NOME-CLIENTE
+                   MOVE CTA-SALDO  TO SALDO-CLIENTE
+                   DISPLAY "NOME-CLIENTE: " NOME-CLIENTE
+                   DISPLAY "SALDO-ATUAL: R$ " SALDO-CLIENTE
+                   STRING "CONSULTA CONTA " CONTA-CLIENTE
+                       " SALDO-ATUAL R$ " SALDO-CLIENTE
+                       DELIMITED BY SIZE INTO RPT-LINHA
+                   PERFORM 7000-GRAVAR-RELATORIO THRU 7000-EXIT
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-ACEITAR-CONTA-VALIDA - pede o numero da conta e repete a
+      * pergunta enquanto o operador nao digitar somente numeros.
+      * Compartilhada pelas opcoes de consulta, transacao e extrato.
+      ******************************************************************
+       2500-ACEITAR-CONTA-VALIDA.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 2510-SOLICITAR-CONTA THRU 2510-EXIT
+               UNTIL ENTRADA-VALIDA.
+       2500-EXIT.
+           EXIT.
+
+       2510-SOLICITAR-CONTA.
+           DISPLAY "CONTA:".
+           ACCEPT CONTA-CLIENTE.
+           IF CONTA-CLIENTE IS NUMERIC
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS."
+           END-IF.
+       2510-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-REALIZAR-TRANSACAO - le o cadastro da conta, aplica o
+      * valor informado ao saldo gravado e regrava o registro.
+      ******************************************************************
+       4000-REALIZAR-TRANSACAO.
+           PERFORM 2500-ACEITAR-CONTA-VALIDA THRU 2500-EXIT.
+           MOVE CONTA-CLIENTE TO CTA-CONTA.
+           READ CONTAS-FILE
+               INVALID KEY
+                   DISPLAY "CONTA NAO ENCONTRADA: " CONTA-CLIENTE
+               NOT INVALID KEY
+                   MOVE CTA-NOME  TO NOME-CLIENTE
+                   MOVE CTA-SALDO TO SALDO-CLIENTE
+                   DISPLAY "NOME DO CLIENTE: " NOME-CLIENTE
+                   DISPLAY "SALDO-ATUAL : R$ " SALDO-CLIENTE
+                   PERFORM 4150-ACEITAR-TIPO-VALIDO THRU 4150-EXIT
+                   PERFORM 4200-ACEITAR-VALOR-VALIDO THRU 4200-EXIT
+                   MOVE "N" TO SW-SALDO-INSUFICIENTE
+                   IF TRANSACAO-RETIRADA
+                       AND VALOR-TRANSAÇÃO > SALDO-CLIENTE
+                       MOVE "S" TO SW-SALDO-INSUFICIENTE
+                       DISPLAY "SALDO INSUFICIENTE PARA A RETIRADA"
+                   END-IF
+                   IF NOT SALDO-INSUFICIENTE
+                       IF TRANSACAO-RETIRADA
+                           COMPUTE SALDO-ATUAL =
+                               SALDO-CLIENTE - VALOR-TRANSAÇÃO
+                       ELSE
+                           COMPUTE SALDO-ATUAL =
+                               SALDO-CLIENTE + VALOR-TRANSAÇÃO
+                       END-IF
+                       DISPLAY "NOVO SALDO : R$ " SALDO-ATUAL
+                       STRING "TRANSACAO CONTA " CONTA-CLIENTE
+                           " SALDO-ATUAL R$ " SALDO-ATUAL
+                           DELIMITED BY SIZE INTO RPT-LINHA
+                       PERFORM 7000-GRAVAR-RELATORIO THRU 7000-EXIT
+                       MOVE SALDO-ATUAL TO SALDO-CLIENTE
+                       MOVE SALDO-CLIENTE TO CTA-SALDO
+                       REWRITE CTA-REGISTRO
+                       PERFORM 4500-REGISTRAR-LANCAMENTO
+                           THRU 4500-EXIT
+                   END-IF
+           END-READ.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4150-ACEITAR-TIPO-VALIDO - pede o tipo da transacao e repete
+      * a pergunta enquanto o operador nao digitar D ou R.
+      ******************************************************************
+       4150-ACEITAR-TIPO-VALIDO.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 4160-SOLICITAR-TIPO THRU 4160-EXIT
+               UNTIL ENTRADA-VALIDA.
+       4150-EXIT.
+           EXIT.
+
+       4160-SOLICITAR-TIPO.
+           DISPLAY "TIPO (D-DEPOSITO / R-RETIRADA):".
+           ACCEPT TIPO-TRANSACAO.
+           IF TRANSACAO-DEPOSITO OR TRANSACAO-RETIRADA
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE D OU R."
+           END-IF.
+       4160-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4200-ACEITAR-VALOR-VALIDO - pede o valor da transacao e repete
+      * a pergunta enquanto o operador nao digitar somente numeros.
+      ******************************************************************
+       4200-ACEITAR-VALOR-VALIDO.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 4210-SOLICITAR-VALOR THRU 4210-EXIT
+               UNTIL ENTRADA-VALIDA.
+       4200-EXIT.
+           EXIT.
+
+       4210-SOLICITAR-VALOR.
+           DISPLAY "VALOR-TRANSACAO".
+           ACCEPT VALOR-TRANSAÇÃO.
+           IF VALOR-TRANSAÇÃO IS NUMERIC
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS."
+           END-IF.
+       4210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4500-REGISTRAR-LANCAMENTO - grava no historico de transacoes
+      * a conta, o valor lancado e o saldo resultante, para compor o
+      * extrato e a auditoria de fechamento do dia.
+      ******************************************************************
+       4500-REGISTRAR-LANCAMENTO.
+           ACCEPT WS-DATA-MOVIMENTO FROM DATE YYYYMMDD.
+           MOVE CONTA-CLIENTE   TO TRN-CONTA.
+           MOVE TIPO-TRANSACAO  TO TRN-TIPO.
+           MOVE VALOR-TRANSAÇÃO TO TRN-VALOR.
+           MOVE SALDO-ATUAL     TO TRN-SALDO-APOS.
+           MOVE WS-DATA-MOVIMENTO TO TRN-DATA.
+           WRITE TRN-REGISTRO.
+       4500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-IMPRIMIR-EXTRATO - percorre o historico de transacoes e
+      * lista os lancamentos da conta informada.
+      ******************************************************************
+       5000-IMPRIMIR-EXTRATO.
+           PERFORM 2500-ACEITAR-CONTA-VALIDA THRU 2500-EXIT.
+           MOVE "N" TO SW-TEM-LANCAMENTO.
+           CLOSE TRANSACOES-FILE.
+           OPEN INPUT TRANSACOES-FILE.
+           DISPLAY "DATA        TIPO  VALOR        SALDO APOS".
+           PERFORM 5100-LER-LANCAMENTO THRU 5100-EXIT
+               UNTIL WS-TRANSACOES-STATUS = "10".
+           IF NOT TEM-LANCAMENTO
+               DISPLAY "NENHUM LANCAMENTO PARA A CONTA " CONTA-CLIENTE
+           END-IF.
+           CLOSE TRANSACOES-FILE.
+           OPEN EXTEND TRANSACOES-FILE.
+       5000-EXIT.
+           EXIT.
+
+       5100-LER-LANCAMENTO.
+           READ TRANSACOES-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF TRN-CONTA = CONTA-CLIENTE
+                       MOVE "S" TO SW-TEM-LANCAMENTO
+                       DISPLAY TRN-DATA "  " TRN-TIPO "     "
+                           TRN-VALOR "    " TRN-SALDO-APOS
+                   END-IF
+           END-READ.
+       5100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-ABRIR-CONTA - cadastra uma conta nova, atribuindo
+      * automaticamente o proximo numero de conta disponivel.
+      ******************************************************************
+       6000-ABRIR-CONTA.
+           DISPLAY "=== ABERTURA DE CONTA ===".
+           PERFORM 6100-PROXIMA-CONTA THRU 6100-EXIT.
+           DISPLAY "CONTA ATRIBUIDA: " CTA-CONTA.
+           DISPLAY "NOME DO CLIENTE:".
+           ACCEPT NOME-CLIENTE.
+           PERFORM 6050-ACEITAR-SALDO-VALIDO THRU 6050-EXIT.
+           MOVE NOME-CLIENTE  TO CTA-NOME.
+           MOVE SALDO-CLIENTE TO CTA-SALDO.
+           WRITE CTA-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERRO AO CRIAR A CONTA"
+               NOT INVALID KEY
+                   DISPLAY "CONTA CRIADA COM SUCESSO: " CTA-CONTA
+           END-WRITE.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6050-ACEITAR-SALDO-VALIDO - pede o saldo inicial da conta nova
+      * e repete a pergunta enquanto o operador nao digitar somente
+      * numeros.
+      ******************************************************************
+       6050-ACEITAR-SALDO-VALIDO.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 6060-SOLICITAR-SALDO THRU 6060-EXIT
+               UNTIL ENTRADA-VALIDA.
+       6050-EXIT.
+           EXIT.
+
+       6060-SOLICITAR-SALDO.
+           DISPLAY "SALDO INICIAL:".
+           ACCEPT SALDO-CLIENTE.
+           IF SALDO-CLIENTE IS NUMERIC
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS."
+           END-IF.
+       6060-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6100-PROXIMA-CONTA - posiciona no maior numero de conta
+      * gravado e devolve o proximo numero livre em CTA-CONTA.
+      ******************************************************************
+       6100-PROXIMA-CONTA.
+           MOVE 99999 TO CTA-CONTA.
+           START CONTAS-FILE KEY IS LESS THAN OR EQUAL TO CTA-CONTA
+               INVALID KEY
+                   MOVE 0 TO CTA-CONTA
+               NOT INVALID KEY
+                   READ CONTAS-FILE NEXT RECORD
+           END-START.
+           ADD 1 TO CTA-CONTA.
+       6100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-GRAVAR-RELATORIO - arquiva em SALDO.LST a linha montada
+      * em RPT-LINHA, para que o saldo consultado ou lancado possa ser
+      * impresso ou entregue a quem nao estava na tela no momento.
+      ******************************************************************
+       7000-GRAVAR-RELATORIO.
+           WRITE RPT-REGISTRO.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha os arquivos abertos pelo programa.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE CONTAS-FILE.
+           CLOSE TRANSACOES-FILE.
+           CLOSE RELATORIO-FILE.
+       8000-EXIT.
+           EXIT.
+
        END PROGRAM SISTEMA-BANCO.
