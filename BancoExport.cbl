@@ -0,0 +1,129 @@
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: AGENCIA CENTRAL - INFORMATICA
+      * Date-Written: 2026-08-09
+      * Purpose: Dumps the account master file (CONTAS.DAT) to a
+      *          comma-delimited flat file with a header row, so
+      *          finance can pull account balances into a spreadsheet
+      *          for ad hoc analysis instead of only seeing them
+      *          through SISTEMA-BANCO's console screens.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Original CSV export of the account master.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-EXPORT-CSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS-FILE ASSIGN TO "CONTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTA-CONTA
+               FILE STATUS IS WS-CONTAS-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "CONTAS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAS-FILE.
+           COPY "CONTAREG.cpy".
+
+       FD  CSV-FILE.
+       01  CSV-LINHA                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTAS-STATUS           PIC X(02).
+           88  CONTAS-OK                      VALUE "00".
+           88  CONTAS-ARQ-INEXISTENTE         VALUE "35".
+
+       01  WS-CSV-STATUS              PIC X(02).
+
+       01  WS-SALDO-EDIT              PIC 9(06)V99.
+       01  WS-SALDO-PARTES REDEFINES WS-SALDO-EDIT.
+           05  WS-SALDO-INT           PIC 9(06).
+           05  WS-SALDO-DEC           PIC 9(02).
+
+       01  WS-CONTA-EDIT              PIC 9(05).
+       01  WS-TOTAL-REGISTROS         PIC 9(07) COMP VALUE 0.
+       01  WS-TOTAL-REGISTROS-EDIT    PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF CONTAS-ARQ-INEXISTENTE
+               DISPLAY "CONTAS.DAT NAO EXISTE. NADA A EXPORTAR."
+           ELSE
+               PERFORM 2000-EXPORTAR-CONTAS THRU 2000-EXIT
+                   UNTIL WS-CONTAS-STATUS = "10"
+               DISPLAY "REGISTROS EXPORTADOS: " WS-TOTAL-REGISTROS
+           END-IF.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o cadastro de contas e cria o arquivo
+      * CSV de saida, ja gravando a linha de cabecalho.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== EXPORTACAO CSV - CONTAS ===".
+           OPEN INPUT CONTAS-FILE.
+           OPEN OUTPUT CSV-FILE.
+           IF NOT CONTAS-ARQ-INEXISTENTE
+               MOVE "CONTA,NOME,SALDO" TO CSV-LINHA
+               WRITE CSV-LINHA
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-EXPORTAR-CONTAS - le cada conta do cadastro e grava a
+      * linha correspondente no arquivo CSV.
+      ******************************************************************
+       2000-EXPORTAR-CONTAS.
+           READ CONTAS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 2100-MONTAR-LINHA THRU 2100-EXIT
+                   WRITE CSV-LINHA
+                   ADD 1 TO WS-TOTAL-REGISTROS
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-MONTAR-LINHA - formata os campos da conta corrente como
+      * uma linha separada por virgulas.
+      ******************************************************************
+       2100-MONTAR-LINHA.
+           MOVE CTA-CONTA TO WS-CONTA-EDIT.
+           MOVE CTA-SALDO TO WS-SALDO-EDIT.
+           STRING WS-CONTA-EDIT    DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  CTA-NOME         DELIMITED BY "  "
+                  ","              DELIMITED BY SIZE
+                  WS-SALDO-INT     DELIMITED BY SIZE
+                  "."              DELIMITED BY SIZE
+                  WS-SALDO-DEC     DELIMITED BY SIZE
+               INTO CSV-LINHA.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha os arquivos abertos pelo job.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE CONTAS-FILE.
+           CLOSE CSV-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM BANCO-EXPORT-CSV.
