@@ -1,42 +1,311 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author: R. ALVES
+      * Installation: AMBULATORIO - SERVICO DE NUTRICAO
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose: Evaluates a patient's body mass index, ideal weight
+      *          range and waist-to-height ratio, and keeps a
+      *          persistent history of every evaluation in
+      *          IMCHIST.DAT. The patient is identified by the same
+      *          Employee-Id used by the CPD personnel system
+      *          (EMPREG.cpy) so nutrition history can be
+      *          cross-referenced with an employee's record.
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Persist every evaluation to IMCHIST.DAT
+      *                  instead of just displaying it.
+      * 2026-08-09  RA   Added ideal weight range and waist-to-height
+      *                  ratio to the evaluation.
+      * 2026-08-09  RA   Identify the patient by CPD Employee-Id so
+      *                  history can be linked to the personnel file.
+      * 2026-08-09  RA   Renamed PROGRAM-ID from YOUR-PROGRAM-NAME to
+      *                  NUTRICAO so it can be CALLed by name, and
+      *                  changed the closing STOP RUN to GOBACK so
+      *                  this program can also be CALLed as a
+      *                  subprogram from the sign-on master menu.
+      * 2026-08-09  RA   PESO, ALTURA, CINTURA and the patient
+      *                  Employee-Id now re-prompt instead of
+      *                  accepting non-numeric input.
+      * 2026-08-09  RA   CLASSIFICACAO is now also archived to
+      *                  NUTRICAO.LST (the shared RELATLINH.cpy
+      *                  report line), so an evaluation can be filed
+      *                  instead of only scrolling off the console.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. NUTRICAO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMCHIST-FILE ASSIGN TO "IMCHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IMC-CHAVE
+               FILE STATUS IS WS-IMCHIST-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "NUTRICAO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  IMCHIST-FILE.
+           COPY "IMCHIST.cpy".
+
+       FD  RELATORIO-FILE.
+           COPY "RELATLINH.cpy".
+
        WORKING-STORAGE SECTION.
        01 PESO  PIC 9(3)V9(1) VALUE 0.
        01 ALTURA PIC 9(3)V9(2) VALUE 0.
        01 IMC PIC 9(3)V9(2) VALUE 0.
        01 CLASSIFICACAO PIC X(15) VALUE SPACES.
+
+       01  WS-IMCHIST-STATUS          PIC X(02).
+           88  WS-IMCHIST-OK              VALUE "00".
+           88  WS-IMCHIST-ARQ-INEXISTENTE VALUE "35".
+
+       01  WS-RELATORIO-STATUS        PIC X(02).
+           88  WS-RELATORIO-OK            VALUE "00".
+
+       01  WS-EMPLOYEE-ID             PIC 9(05).
+       01  WS-CINTURA                 PIC 9(03) VALUE 0.
+       01  WS-ALTURA-CM               PIC 9(03)V99.
+       01  WS-RCE                     PIC 9(01)V99.
+       01  WS-PESO-IDEAL-MIN          PIC 9(03)V9(01).
+       01  WS-PESO-IDEAL-MAX          PIC 9(03)V9(01).
+
+       01  SW-ENTRADA-VALIDA          PIC X(01) VALUE "N".
+           88  ENTRADA-VALIDA                 VALUE "S".
+       01  WS-DATA-SISTEMA            PIC 9(08).
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "PESO (KG):"
-            ACCEPT PESO
-            DISPLAY "ALTURA (M):"
-
-            COMPUTE IMC = PESO /  (ALTURA ** 2)
-
-            IF IMC < 18.5
-                DISPLAY "IMC:" IMC
-                DISPLAY "CLASSIFICACAO: BAIXO PESO "
-                ELSE IF IMC < 24.9
-                    DISPLAY "IMC: " IMC
-                    DISPLAY "CLASSIFICACAO: NORMAL"
-                    ELSE IF IMC <29.9
-                        DISPLAY "IMC:"IMC
-                        DISPLAY "CLASSIFICACAO: OBESIDADE GRAU 1"
-                        ELSE IF IMC <39.9
-                            DISPLAY "IMC:" IMC
-                            DISPLAY "CLASSIFICACAO: OBSIDADE GRAU 2"
-                            ELSE
-                                DISPLAY "IMC " IMC
-                             DISPLAY "CLASSIFICACAO: OBESIDADE GRAU 3"
-                             END-IF
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-COLETAR-DADOS THRU 2000-EXIT.
+           PERFORM 3000-CALCULAR-IMC THRU 3000-EXIT.
+           PERFORM 3500-CALCULAR-PESO-IDEAL THRU 3500-EXIT.
+           PERFORM 3600-CALCULAR-RCE THRU 3600-EXIT.
+           PERFORM 4000-EXIBIR-RESULTADO THRU 4000-EXIT.
+           PERFORM 5000-GRAVAR-HISTORICO THRU 5000-EXIT.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre (ou cria) o historico de avaliacoes.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== AVALIACAO NUTRICIONAL ===".
+           OPEN I-O IMCHIST-FILE.
+           IF WS-IMCHIST-ARQ-INEXISTENTE
+               OPEN OUTPUT IMCHIST-FILE
+               CLOSE IMCHIST-FILE
+               OPEN I-O IMCHIST-FILE
+           END-IF.
+           OPEN EXTEND RELATORIO-FILE.
+           IF NOT WS-RELATORIO-OK
+               OPEN OUTPUT RELATORIO-FILE
+               CLOSE RELATORIO-FILE
+               OPEN EXTEND RELATORIO-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-COLETAR-DADOS - identifica o paciente pelo Employee-Id do
+      * CPD e coleta peso, altura e circunferencia da cintura.
+      ******************************************************************
+       2000-COLETAR-DADOS.
+           PERFORM 2100-ACEITAR-ID-VALIDO THRU 2100-EXIT.
+           PERFORM 2200-ACEITAR-PESO-VALIDO THRU 2200-EXIT.
+           PERFORM 2300-ACEITAR-ALTURA-VALIDA THRU 2300-EXIT.
+           PERFORM 2400-ACEITAR-CINTURA-VALIDA THRU 2400-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-ACEITAR-ID-VALIDO - pede o Employee-Id do paciente e
+      * repete a pergunta enquanto o operador nao digitar somente
+      * numeros.
+      ******************************************************************
+       2100-ACEITAR-ID-VALIDO.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 2110-SOLICITAR-ID THRU 2110-EXIT
+               UNTIL ENTRADA-VALIDA.
+       2100-EXIT.
+           EXIT.
+
+       2110-SOLICITAR-ID.
+           DISPLAY "EMPLOYEE-ID DO PACIENTE:".
+           ACCEPT WS-EMPLOYEE-ID.
+           IF WS-EMPLOYEE-ID IS NUMERIC
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS."
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-ACEITAR-PESO-VALIDO - pede o peso do paciente e repete a
+      * pergunta enquanto o operador nao digitar somente numeros.
+      ******************************************************************
+       2200-ACEITAR-PESO-VALIDO.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 2210-SOLICITAR-PESO THRU 2210-EXIT
+               UNTIL ENTRADA-VALIDA.
+       2200-EXIT.
+           EXIT.
+
+       2210-SOLICITAR-PESO.
+           DISPLAY "PESO (KG):".
+           ACCEPT PESO.
+           IF PESO IS NUMERIC
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS."
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-ACEITAR-ALTURA-VALIDA - pede a altura do paciente e
+      * repete a pergunta enquanto o operador nao digitar somente
+      * numeros.
+      ******************************************************************
+       2300-ACEITAR-ALTURA-VALIDA.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 2310-SOLICITAR-ALTURA THRU 2310-EXIT
+               UNTIL ENTRADA-VALIDA.
+       2300-EXIT.
+           EXIT.
+
+       2310-SOLICITAR-ALTURA.
+           DISPLAY "ALTURA (M):".
+           ACCEPT ALTURA.
+           IF ALTURA IS NUMERIC
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS."
+           END-IF.
+       2310-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-ACEITAR-CINTURA-VALIDA - pede a circunferencia da cintura
+      * do paciente e repete a pergunta enquanto o operador nao
+      * digitar somente numeros.
+      ******************************************************************
+       2400-ACEITAR-CINTURA-VALIDA.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 2410-SOLICITAR-CINTURA THRU 2410-EXIT
+               UNTIL ENTRADA-VALIDA.
+       2400-EXIT.
+           EXIT.
+
+       2410-SOLICITAR-CINTURA.
+           DISPLAY "CINTURA (CM):".
+           ACCEPT WS-CINTURA.
+           IF WS-CINTURA IS NUMERIC
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS."
+           END-IF.
+       2410-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CALCULAR-IMC - apura o IMC e classifica o paciente.
+      ******************************************************************
+       3000-CALCULAR-IMC.
+           COMPUTE IMC = PESO / (ALTURA ** 2).
+           DISPLAY "IMC: " IMC.
+           IF IMC < 18.5
+               MOVE "BAIXO PESO" TO CLASSIFICACAO
+           ELSE IF IMC < 24.9
+               MOVE "NORMAL" TO CLASSIFICACAO
+           ELSE IF IMC < 29.9
+               MOVE "OBESIDADE GRAU 1" TO CLASSIFICACAO
+           ELSE IF IMC < 39.9
+               MOVE "OBESIDADE GRAU 2" TO CLASSIFICACAO
+           ELSE
+               MOVE "OBESIDADE GRAU 3" TO CLASSIFICACAO
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3500-CALCULAR-PESO-IDEAL - aplica os limites de IMC normal
+      * (18.5 a 24.9) sobre a altura do paciente para obter a faixa
+      * de peso ideal.
+      ******************************************************************
+       3500-CALCULAR-PESO-IDEAL.
+           COMPUTE WS-PESO-IDEAL-MIN ROUNDED = 18.5 * (ALTURA ** 2).
+           COMPUTE WS-PESO-IDEAL-MAX ROUNDED = 24.9 * (ALTURA ** 2).
+       3500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3600-CALCULAR-RCE - relacao cintura-estatura (RCE), a razao
+      * entre a circunferencia da cintura e a altura, nas mesmas
+      * unidades (centimetros).
+      ******************************************************************
+       3600-CALCULAR-RCE.
+           COMPUTE WS-ALTURA-CM = ALTURA * 100.
+           COMPUTE WS-RCE ROUNDED = WS-CINTURA / WS-ALTURA-CM.
+       3600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-EXIBIR-RESULTADO - mostra o resultado completo da
+      * avaliacao para o paciente.
+      ******************************************************************
+       4000-EXIBIR-RESULTADO.
+           DISPLAY "CLASSIFICACAO: " CLASSIFICACAO.
+           DISPLAY "PESO IDEAL.....: " WS-PESO-IDEAL-MIN
+               " A " WS-PESO-IDEAL-MAX " KG".
+           DISPLAY "RELACAO CINTURA-ESTATURA: " WS-RCE.
+           STRING "EMPLOYEE-ID " WS-EMPLOYEE-ID
+               " CLASSIFICACAO " CLASSIFICACAO
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           WRITE RPT-REGISTRO.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-GRAVAR-HISTORICO - grava a avaliacao de hoje no historico
+      * do paciente.
+      ******************************************************************
+       5000-GRAVAR-HISTORICO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-EMPLOYEE-ID TO IMC-EMPLOYEE-ID.
+           MOVE WS-DATA-SISTEMA TO IMC-DATA.
+           MOVE PESO TO IMC-PESO.
+           MOVE ALTURA TO IMC-ALTURA.
+           MOVE IMC TO IMC-VALOR.
+           MOVE CLASSIFICACAO TO IMC-CLASSIFICACAO.
+           MOVE WS-PESO-IDEAL-MIN TO IMC-PESO-IDEAL-MIN.
+           MOVE WS-PESO-IDEAL-MAX TO IMC-PESO-IDEAL-MAX.
+           MOVE WS-CINTURA TO IMC-CINTURA.
+           MOVE WS-RCE TO IMC-RCE.
+           WRITE IMC-REGISTRO
+               INVALID KEY
+                   REWRITE IMC-REGISTRO
+           END-WRITE.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha o historico de avaliacoes.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE IMCHIST-FILE.
+           CLOSE RELATORIO-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM NUTRICAO.
