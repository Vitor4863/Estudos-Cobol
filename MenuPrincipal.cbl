@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: INFORMATICA - SETOR DE SISTEMAS
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose: Single sign-on master menu. Prompts once for a user
+      *          ID and password, then CALLs into each of the five
+      *          subsystems (SISTEMA-BANCO, CPD,
+      *          SISTEMA-GESTAO-FINANCEIRA, NUTRICAO and CALCULADORA)
+      *          so the user only has to log on and start one program.
+      *          Each subsystem returns control here via GOBACK when
+      *          the user exits it, instead of ending the run unit.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Original single sign-on master menu.
+      * 2026-08-09  RA   Added the actual sign-on step: USUARIOS.DAT
+      *                  holds the user ID/password/name, seeded with
+      *                  a default administrator account on first run,
+      *                  and the operator must authenticate (with a
+      *                  limited number of attempts) before the menu
+      *                  of subsystems is shown.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIOS-FILE ASSIGN TO "USUARIOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-ID
+               FILE STATUS IS WS-USUARIOS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USUARIOS-FILE.
+           COPY "USERREG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-USUARIOS-STATUS         PIC X(02).
+           88  WS-USUARIOS-OK             VALUE "00".
+           88  WS-USUARIOS-NAO-ENCONTRADO VALUE "23".
+           88  WS-USUARIOS-ARQ-INEXISTENTE VALUE "35".
+
+       01  WS-ID-DIGITADO             PIC X(10).
+       01  WS-SENHA-DIGITADA          PIC X(10).
+       01  WS-TENTATIVAS              PIC 9(01) VALUE 0.
+
+       01  SW-ACESSO-LIBERADO         PIC X(01) VALUE "N".
+           88  ACESSO-LIBERADO            VALUE "S".
+
+       01  WS-OPCAO-MENU              PIC X(01).
+       01  SW-FIM-PROGRAMA            PIC X(01) VALUE "N".
+           88  FIM-PROGRAMA               VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 1500-AUTENTICAR THRU 1500-EXIT
+               UNTIL ACESSO-LIBERADO OR WS-TENTATIVAS >= 3.
+           CLOSE USUARIOS-FILE.
+           IF ACESSO-LIBERADO
+               PERFORM 2000-PROCESSAR-MENU THRU 2000-EXIT
+                   UNTIL FIM-PROGRAMA
+           ELSE
+               DISPLAY "NUMERO MAXIMO DE TENTATIVAS EXCEDIDO."
+           END-IF.
+           DISPLAY "ENCERRANDO O SISTEMA. ATE LOGO!".
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre (ou cria) o cadastro de usuarios e
+      * garante que exista pelo menos a conta padrao de administrador.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "================================================".
+           DISPLAY "            SISTEMA INTEGRADO - LOGON".
+           DISPLAY "================================================".
+           OPEN I-O USUARIOS-FILE.
+           IF WS-USUARIOS-ARQ-INEXISTENTE
+               OPEN OUTPUT USUARIOS-FILE
+               CLOSE USUARIOS-FILE
+               OPEN I-O USUARIOS-FILE
+           END-IF.
+           MOVE "ADMIN" TO USR-ID.
+           READ USUARIOS-FILE
+               INVALID KEY
+                   MOVE "ADMIN"          TO USR-ID
+                   MOVE "ADMIN"          TO USR-SENHA
+                   MOVE "ADMINISTRADOR"  TO USR-NOME
+                   WRITE USR-REGISTRO
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1500-AUTENTICAR - pede ID e senha e confere contra o cadastro
+      * de usuarios, permitindo ate 3 tentativas.
+      ******************************************************************
+       1500-AUTENTICAR.
+           DISPLAY "USUARIO:".
+           ACCEPT WS-ID-DIGITADO.
+           DISPLAY "SENHA:".
+           ACCEPT WS-SENHA-DIGITADA.
+           MOVE WS-ID-DIGITADO TO USR-ID.
+           READ USUARIOS-FILE
+               INVALID KEY
+                   DISPLAY "USUARIO NAO CADASTRADO."
+               NOT INVALID KEY
+                   IF USR-SENHA = WS-SENHA-DIGITADA
+                       MOVE "S" TO SW-ACESSO-LIBERADO
+                   ELSE
+                       DISPLAY "SENHA INCORRETA."
+                   END-IF
+           END-READ.
+           ADD 1 TO WS-TENTATIVAS.
+       1500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-MENU - exibe o menu de sistemas e encaminha
+      * para o subsistema escolhido.
+      ******************************************************************
+       2000-PROCESSAR-MENU.
+           DISPLAY "================================================".
+           DISPLAY "            SISTEMA INTEGRADO - MENU".
+           DISPLAY "================================================".
+           DISPLAY "1 - SISTEMA BANCARIO".
+           DISPLAY "2 - CPD (CADASTRO DE FUNCIONARIOS)".
+           DISPLAY "3 - GESTAO FINANCEIRA".
+           DISPLAY "4 - NUTRICAO (AVALIACAO DE IMC)".
+           DISPLAY "5 - CALCULADORA".
+           DISPLAY "6 - SAIR".
+           DISPLAY "ESCOLHA UMA OPCAO:".
+           ACCEPT WS-OPCAO-MENU.
+
+           IF WS-OPCAO-MENU = "1"
+               CALL "SISTEMA-BANCO"
+           ELSE IF WS-OPCAO-MENU = "2"
+               CALL "CPD"
+           ELSE IF WS-OPCAO-MENU = "3"
+               CALL "SISTEMA-GESTAO-FINANCEIRA"
+           ELSE IF WS-OPCAO-MENU = "4"
+               CALL "NUTRICAO"
+           ELSE IF WS-OPCAO-MENU = "5"
+               CALL "CALCULADORA"
+           ELSE IF WS-OPCAO-MENU = "6"
+               MOVE "S" TO SW-FIM-PROGRAMA
+           ELSE
+               DISPLAY "OPCAO INVALIDA!"
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       END PROGRAM MENU-PRINCIPAL.
