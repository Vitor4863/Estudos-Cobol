@@ -1,13 +1,68 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author: R. ALVES
+      * Installation: SETOR FINANCEIRO
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose: Monthly cash position for SISTEMA-GESTAO-FINANCEIRA.
+      *          Accepts the current cash balance and the month's
+      *          expenses broken down by category, computes revenue
+      *          and the closing balance, and keeps a persistent
+      *          ledger of every period so next month's opening
+      *          balance (VALOR-ANTERIOR) is picked up automatically
+      *          instead of being retyped.
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Persist the monthly ledger in LEDGER.DAT and
+      *                  read VALOR-ANTERIOR back from the prior
+      *                  period instead of prompting for it.
+      * 2026-08-09  RA   Broke DESPESA down into a table of expense
+      *                  categories instead of a single total.
+      * 2026-08-09  RA   Record each category's amount in DESPCAT.DAT
+      *                  so GestaoOrcamento.cbl can report budget vs
+      *                  actual per category.
+      * 2026-08-09  RA   Changed the closing STOP RUN to GOBACK so
+      *                  this program can also be CALLed as a
+      *                  subprogram from the sign-on master menu.
+      * 2026-08-09  RA   VALOR-ATUAL and each category's CAT-VALOR now
+      *                  re-prompt instead of accepting non-numeric
+      *                  input.
+      * 2026-08-09  RA   SALDO is now also archived to GESTAO.LST
+      *                  (the shared RELATLINH.cpy report line), so
+      *                  the month's closing balance can be filed
+      *                  instead of only scrolling off the console.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SISTEMA-GESTAO-FINANCEIRA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LED-PERIODO
+               FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT DESPESAS-FILE ASSIGN TO "DESPCAT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DH-CHAVE
+               FILE STATUS IS WS-DESPESAS-STATUS.
+           SELECT RELATORIO-FILE ASSIGN TO "GESTAO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY "LEDGERREG.cpy".
+       FD  DESPESAS-FILE.
+           COPY "DESPHIST.cpy".
+       FD  RELATORIO-FILE.
+           COPY "RELATLINH.cpy".
+
        WORKING-STORAGE SECTION.
        01 VALOR-ATUAL PIC 9(6)V99 VALUE 0.
        01 VALOR-ANTERIOR PIC 9(6)V99 VALUE 0.
@@ -15,21 +70,227 @@
        01 DESPESA PIC 9(6)V99 VALUE 0.
        01 SALDO PIC 9(6)V99 VALUE 0.
 
+       01  WS-LEDGER-STATUS           PIC X(02).
+           88  WS-LEDGER-OK               VALUE "00".
+           88  WS-LEDGER-NAO-ENCONTRADO   VALUE "23".
+           88  WS-LEDGER-ARQ-INEXISTENTE  VALUE "35".
+
+       01  WS-DESPESAS-STATUS         PIC X(02).
+           88  WS-DESPESAS-OK             VALUE "00".
+           88  WS-DESPESAS-ARQ-INEXISTENTE VALUE "35".
+
+       01  WS-RELATORIO-STATUS        PIC X(02).
+           88  WS-RELATORIO-OK            VALUE "00".
+
+       01  WS-DATA-SISTEMA.
+           05  WS-ANO-SISTEMA         PIC 9(04).
+           05  WS-MES-SISTEMA         PIC 9(02).
+           05  WS-DIA-SISTEMA         PIC 9(02).
+
+       01  WS-PERIODO-ATUAL           PIC 9(06).
+       01  WS-PERIODO-ANTERIOR        PIC 9(06).
+       01  WS-ANO-ANTERIOR            PIC 9(04).
+       01  WS-MES-ANTERIOR            PIC 9(02).
+
+       01  WS-IDX-CATEGORIA           PIC 9(02) COMP.
+
+       01  SW-ENTRADA-VALIDA          PIC X(01) VALUE "N".
+           88  ENTRADA-VALIDA                 VALUE "S".
+
+       COPY "DESPCATG.cpy".
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "VALOR-ATUAL:"
-            ACCEPT VALOR-ATUAL
-            DISPLAY "VALOR-ANTERIOR:"
-            ACCEPT VALOR-ANTERIOR
-             COMPUTE RECEITA = VALOR-ATUAL - VALOR-ANTERIOR
-            DISPLAY "RECEITA: "RECEITA
-            DISPLAY "DESPESA"
-            ACCEPT DESPESA
-
-            COMPUTE SALDO = VALOR-ATUAL - DESPESA
-            DISPLAY "SALDO:" SALDO
-            STOP RUN.
 
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-MOVIMENTO THRU 2000-EXIT.
+           PERFORM 3000-APURAR-DESPESAS THRU 3000-EXIT.
+           PERFORM 4000-CALCULAR-SALDO THRU 4000-EXIT.
+           PERFORM 5000-GRAVAR-LEDGER THRU 5000-EXIT.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre (ou cria) o livro-razao mensal, apura
+      * o periodo atual e o periodo anterior, e recupera o saldo do
+      * mes anterior automaticamente, sem precisar perguntar ao
+      * usuario.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== GESTAO FINANCEIRA - FECHAMENTO MENSAL ===".
+           OPEN I-O LEDGER-FILE.
+           IF WS-LEDGER-ARQ-INEXISTENTE
+               OPEN OUTPUT LEDGER-FILE
+               CLOSE LEDGER-FILE
+               OPEN I-O LEDGER-FILE
+           END-IF.
+
+           OPEN I-O DESPESAS-FILE.
+           IF WS-DESPESAS-ARQ-INEXISTENTE
+               OPEN OUTPUT DESPESAS-FILE
+               CLOSE DESPESAS-FILE
+               OPEN I-O DESPESAS-FILE
+           END-IF.
+
+           OPEN EXTEND RELATORIO-FILE.
+           IF NOT WS-RELATORIO-OK
+               OPEN OUTPUT RELATORIO-FILE
+               CLOSE RELATORIO-FILE
+               OPEN EXTEND RELATORIO-FILE
+           END-IF.
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-ANO-SISTEMA TO WS-ANO-ANTERIOR.
+           MOVE WS-MES-SISTEMA TO WS-MES-ANTERIOR.
+           COMPUTE WS-PERIODO-ATUAL =
+               WS-ANO-SISTEMA * 100 + WS-MES-SISTEMA.
+
+           IF WS-MES-SISTEMA = 01
+               SUBTRACT 1 FROM WS-ANO-ANTERIOR
+               MOVE 12 TO WS-MES-ANTERIOR
+           ELSE
+               SUBTRACT 1 FROM WS-MES-ANTERIOR
+           END-IF.
+           COMPUTE WS-PERIODO-ANTERIOR =
+               WS-ANO-ANTERIOR * 100 + WS-MES-ANTERIOR.
+
+           MOVE WS-PERIODO-ANTERIOR TO LED-PERIODO.
+           READ LEDGER-FILE
+               INVALID KEY
+                   MOVE 0 TO VALOR-ANTERIOR
+               NOT INVALID KEY
+                   MOVE LED-SALDO TO VALOR-ANTERIOR
+           END-READ.
+           DISPLAY "PERIODO ANTERIOR (" WS-PERIODO-ANTERIOR "): "
+               "VALOR-ANTERIOR = " VALOR-ANTERIOR.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-MOVIMENTO - recebe o valor atual em caixa e
+      * apura a receita do periodo.
+      ******************************************************************
+       2000-PROCESSAR-MOVIMENTO.
+           PERFORM 2100-ACEITAR-VALOR-ATUAL-VALIDO THRU 2100-EXIT.
+           COMPUTE RECEITA = VALOR-ATUAL - VALOR-ANTERIOR.
+           DISPLAY "RECEITA: " RECEITA.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-ACEITAR-VALOR-ATUAL-VALIDO - pede o saldo atual em caixa
+      * e repete a pergunta enquanto o operador nao digitar somente
+      * numeros.
+      ******************************************************************
+       2100-ACEITAR-VALOR-ATUAL-VALIDO.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 2110-SOLICITAR-VALOR-ATUAL THRU 2110-EXIT
+               UNTIL ENTRADA-VALIDA.
+       2100-EXIT.
+           EXIT.
+
+       2110-SOLICITAR-VALOR-ATUAL.
+           DISPLAY "VALOR-ATUAL:".
+           ACCEPT VALOR-ATUAL.
+           IF VALOR-ATUAL IS NUMERIC
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS."
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-APURAR-DESPESAS - pede o valor gasto em cada categoria de
+      * despesa e acumula o total geral de DESPESA.
+      ******************************************************************
+       3000-APURAR-DESPESAS.
+           MOVE 0 TO DESPESA.
+           MOVE "MORADIA"        TO CAT-NOME (1).
+           MOVE "ALIMENTACAO"    TO CAT-NOME (2).
+           MOVE "TRANSPORTE"     TO CAT-NOME (3).
+           MOVE "SAUDE"          TO CAT-NOME (4).
+           MOVE "OUTROS"         TO CAT-NOME (5).
+           PERFORM 3100-LER-CATEGORIA THRU 3100-EXIT
+               VARYING WS-IDX-CATEGORIA FROM 1 BY 1
+               UNTIL WS-IDX-CATEGORIA > 5.
+           DISPLAY "DESPESA TOTAL: " DESPESA.
+       3000-EXIT.
+           EXIT.
+
+       3100-LER-CATEGORIA.
+           PERFORM 3150-ACEITAR-VALOR-CATEG-VALIDO THRU 3150-EXIT.
+           ADD CAT-VALOR (WS-IDX-CATEGORIA) TO DESPESA.
+           MOVE WS-PERIODO-ATUAL TO DH-PERIODO.
+           MOVE CAT-NOME (WS-IDX-CATEGORIA) TO DH-CATEGORIA.
+           MOVE CAT-VALOR (WS-IDX-CATEGORIA) TO DH-VALOR.
+           REWRITE DESPHIST-REGISTRO
+               INVALID KEY
+                   WRITE DESPHIST-REGISTRO
+           END-REWRITE.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3150-ACEITAR-VALOR-CATEG-VALIDO - pede o valor gasto na
+      * categoria corrente e repete a pergunta enquanto o operador nao
+      * digitar somente numeros.
+      ******************************************************************
+       3150-ACEITAR-VALOR-CATEG-VALIDO.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 3160-SOLICITAR-VALOR-CATEG THRU 3160-EXIT
+               UNTIL ENTRADA-VALIDA.
+       3150-EXIT.
+           EXIT.
+
+       3160-SOLICITAR-VALOR-CATEG.
+           DISPLAY "DESPESA - " CAT-NOME (WS-IDX-CATEGORIA) ":".
+           ACCEPT CAT-VALOR (WS-IDX-CATEGORIA).
+           IF CAT-VALOR (WS-IDX-CATEGORIA) IS NUMERIC
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS."
+           END-IF.
+       3160-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-CALCULAR-SALDO - apura o saldo final do periodo.
+      ******************************************************************
+       4000-CALCULAR-SALDO.
+           COMPUTE SALDO = VALOR-ATUAL - DESPESA.
+           DISPLAY "SALDO:" SALDO.
+           STRING "PERIODO " WS-PERIODO-ATUAL " SALDO " SALDO
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           WRITE RPT-REGISTRO.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-GRAVAR-LEDGER - grava (ou regrava) o registro do periodo
+      * atual no livro-razao mensal.
+      ******************************************************************
+       5000-GRAVAR-LEDGER.
+           MOVE WS-PERIODO-ATUAL TO LED-PERIODO.
+           MOVE VALOR-ATUAL      TO LED-VALOR-ATUAL.
+           MOVE RECEITA          TO LED-RECEITA.
+           MOVE DESPESA          TO LED-TOTAL-DESPESA.
+           MOVE SALDO            TO LED-SALDO.
+           REWRITE LED-REGISTRO
+               INVALID KEY
+                   WRITE LED-REGISTRO
+           END-REWRITE.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha os arquivos do sistema.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE LEDGER-FILE.
+           CLOSE DESPESAS-FILE.
+           CLOSE RELATORIO-FILE.
+       8000-EXIT.
+           EXIT.
 
        END PROGRAM SISTEMA-GESTAO-FINANCEIRA.
