@@ -1,66 +1,440 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author: R. ALVES
+      * Installation: SETOR DE PESSOAL - CPD
+      * Date-Written: 2026-08-09
+      * Purpose: Employee master maintenance for the CPD (personnel
+      *          processing center) system.
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Adicionar Registro now writes Employee-Record
+      *                  to an indexed file keyed by Employee-Id, and
+      *                  Display-Record actually reads it back instead
+      *                  of echoing whatever was left in storage.
+      *                  Renamed PROGRAM-ID from YOUR-PROGRAM-NAME to
+      *                  CPD so it can be CALLed by name.
+      * 2026-08-09  RA   Added Atualizar (4) and Excluir (5) options
+      *                  against the same Employee-Id-keyed file.
+      * 2026-08-09  RA   Adicionar Registro now checks for an existing
+      *                  Employee-Id before writing, instead of
+      *                  silently overwriting whoever was there.
+      * 2026-08-09  RA   Added AUDITORIA.DAT audit trail: every add,
+      *                  update and delete now logs Employee-Id,
+      *                  operation and timestamp.
+      * 2026-08-09  RA   Added Buscar Funcionario (6): partial match
+      *                  on name or exact match on department.
+      * 2026-08-09  RA   Changed the closing STOP RUN to GOBACK so
+      *                  this program can also be CALLed as a
+      *                  subprogram from the sign-on master menu.
+      * 2026-08-09  RA   Employee-Id and Employee-Salary now re-prompt
+      *                  instead of accepting non-numeric input.
+      * 2026-08-09  RA   SW-FIM-PROGRAMA is now reset to "N" at the
+      *                  start of 1000-INICIALIZAR, so re-entering this
+      *                  program from the sign-on master menu within
+      *                  the same run does not skip the menu loop.
+      * 2026-08-09  RA   Consultar Registro now also archives the
+      *                  Employee-Record fields it displays to
+      *                  EMPREGADO.LST (the shared RELATLINH.cpy
+      *                  report line), so a lookup can be filed
+      *                  instead of only scrolling off the console.
+      * 2026-08-09  RA   Adicionar Registro no longer GOes TO the exit
+      *                  paragraph on a duplicate Employee-Id; a
+      *                  SW-ID-DUPLICADO switch now guards the rest of
+      *                  the paragraph instead.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CPD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS-FILE ASSIGN TO "EMPREGADOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Employee-Id
+               FILE STATUS IS WS-EMPREGADOS-STATUS.
+
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITORIA-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "EMPREGADO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPREGADOS-FILE.
+           COPY "EMPREG.cpy".
+
+       FD  AUDITORIA-FILE.
+           COPY "AUDITREG.cpy".
+
+       FD  RELATORIO-FILE.
+           COPY "RELATLINH.cpy".
+
        WORKING-STORAGE SECTION.
-       01 Employee-Record.
-         05 Employee-Id PIC 9(5).
-          05 Employee-Name PIC X(20).
-       05 Employee-Department PIC X(15).
-        05 Employee-Salary PIC 9(6).
-        01 Option-Choice PIC X.
+       01  Option-Choice            PIC X.
+
+       01  WS-AUDITORIA-STATUS      PIC X(02).
+           88  AUDITORIA-OK                   VALUE "00".
+
+       01  WS-RELATORIO-STATUS      PIC X(02).
+           88  RELATORIO-OK                   VALUE "00".
+
+       01  WS-OPERACAO-AUDITORIA    PIC X(11).
+
+       01  WS-TIPO-BUSCA            PIC X(01).
+       01  WS-TERMO-BUSCA           PIC X(20).
+       01  WS-TAM-TERMO             PIC 9(02) COMP VALUE 0.
+       01  WS-TERMO-DEPTO           PIC X(15).
+       01  WS-OCORRENCIAS           PIC 9(03) COMP VALUE 0.
+       01  WS-TOTAL-ENCONTRADOS     PIC 9(05) COMP VALUE 0.
+
+       01  WS-EMPREGADOS-STATUS     PIC X(02).
+           88  EMPREGADOS-OK                  VALUE "00".
+           88  EMPREGADOS-NAO-ENCONTRADO       VALUE "23".
+           88  EMPREGADOS-ARQUIVO-INEXISTENTE  VALUE "35".
+
+       01  SW-FIM-PROGRAMA           PIC X(01) VALUE "N".
+           88  FIM-PROGRAMA                    VALUE "S".
+
+       01  SW-ENTRADA-VALIDA         PIC X(01) VALUE "N".
+           88  ENTRADA-VALIDA                  VALUE "S".
+
+       01  SW-ID-DUPLICADO           PIC X(01) VALUE "N".
+           88  ID-DUPLICADO                    VALUE "S".
+
        PROCEDURE DIVISION.
 
-         Main-Menu.
-         DISPLAY "=== SISTEMA DE CPD ===".
-         DISPLAY "1. Adicionar Registro".
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-MENU THRU 2000-EXIT
+               UNTIL FIM-PROGRAMA.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o cadastro de funcionarios, criando-o
+      * na primeira execucao caso ainda nao exista.
+      ******************************************************************
+       1000-INICIALIZAR.
+           MOVE "N" TO SW-FIM-PROGRAMA.
+           OPEN I-O EMPREGADOS-FILE.
+           IF EMPREGADOS-ARQUIVO-INEXISTENTE
+               OPEN OUTPUT EMPREGADOS-FILE
+               CLOSE EMPREGADOS-FILE
+               OPEN I-O EMPREGADOS-FILE
+           END-IF.
+           OPEN EXTEND AUDITORIA-FILE.
+           IF NOT AUDITORIA-OK
+               OPEN OUTPUT AUDITORIA-FILE
+               CLOSE AUDITORIA-FILE
+               OPEN EXTEND AUDITORIA-FILE
+           END-IF.
+           OPEN EXTEND RELATORIO-FILE.
+           IF NOT RELATORIO-OK
+               OPEN OUTPUT RELATORIO-FILE
+               CLOSE RELATORIO-FILE
+               OPEN EXTEND RELATORIO-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1500-REGISTRAR-AUDITORIA - grava no historico de auditoria a
+      * operacao realizada sobre o funcionario corrente.
+      ******************************************************************
+       1500-REGISTRAR-AUDITORIA.
+           MOVE Employee-Id TO AUD-ID.
+           MOVE WS-OPERACAO-AUDITORIA TO AUD-OPERACAO.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           WRITE AUD-REGISTRO.
+       1500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-MENU - exibe o menu principal e desvia para a
+      * opcao escolhida pelo operador.
+      ******************************************************************
+       2000-PROCESSAR-MENU.
+           DISPLAY "=== SISTEMA DE CPD ===".
+           DISPLAY "1. Adicionar Registro".
            DISPLAY "2. Consultar Registro".
-        DISPLAY "3. Sair".
-           DISPLAY "Escolha uma op��o (1-3): ".
-         ACCEPT Option-Choice.
-
-          IF Option-Choice = "1" THEN
-
-         ELSE IF Option-Choice = "2" THEN
-         PERFORM Display-Record
-        ELSE IF Option-Choice = "3" THEN
-        STOP RUN
-         ELSE
-        DISPLAY "Op��o inv�lida. Tente novamente."
-           PERFORM Main-Menu.
-
-
-             DISPLAY "=== ADICIONAR REGISTRO ===".
-          DISPLAY "ID do funcion�rio: ".
-        ACCEPT Employee-Id.
-         DISPLAY "Nome do funcion�rio: ".
-           ACCEPT Employee-Name.
-            DISPLAY "Departamento do funcion�rio: ".
-          ACCEPT Employee-Department.
-            DISPLAY "Sal�rio do funcion�rio: ".
-             ACCEPT Employee-Salary.
-
-
-                   DISPLAY "Registro adicionado com sucesso.".
-                      PERFORM Main-Menu.
-
-                 Display-Record.
-                DISPLAY "=== CONSULTAR REGISTRO ===".
-                 DISPLAY "ID do funcion�rio: ".
-                ACCEPT Employee-Id.
-
-
-               DISPLAY "Nome do funcion�rio: " Employee-Name.
-          DISPLAY "Departamento do funcion�rio: " Employee-Department.
-          DISPLAY "Sal�rio do funcion�rio: " Employee-Salary.
-              PERFORM Main-Menu.
-        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+           DISPLAY "3. Sair".
+           DISPLAY "4. Atualizar Registro".
+           DISPLAY "5. Excluir Registro".
+           DISPLAY "6. Buscar Funcionario (Nome/Departamento)".
+           DISPLAY "Escolha uma opcao (1-6): ".
+           ACCEPT Option-Choice.
+           EVALUATE Option-Choice
+               WHEN "1"
+                   PERFORM 3000-ADICIONAR-REGISTRO THRU 3000-EXIT
+               WHEN "2"
+                   PERFORM 4000-CONSULTAR-REGISTRO THRU 4000-EXIT
+               WHEN "3"
+                   MOVE "S" TO SW-FIM-PROGRAMA
+               WHEN "4"
+                   PERFORM 5000-ATUALIZAR-REGISTRO THRU 5000-EXIT
+               WHEN "5"
+                   PERFORM 6000-EXCLUIR-REGISTRO THRU 6000-EXIT
+               WHEN "6"
+                   PERFORM 7000-BUSCAR-FUNCIONARIO THRU 7000-EXIT
+               WHEN OTHER
+                   DISPLAY "Opcao invalida. Tente novamente."
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2600-ACEITAR-ID-VALIDO - pede o ID do funcionario e repete a
+      * pergunta enquanto o operador nao digitar somente numeros.
+      ******************************************************************
+       2600-ACEITAR-ID-VALIDO.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 2610-SOLICITAR-ID THRU 2610-EXIT
+               UNTIL ENTRADA-VALIDA.
+       2600-EXIT.
+           EXIT.
+
+       2610-SOLICITAR-ID.
+           DISPLAY "ID do funcionario: ".
+           ACCEPT Employee-Id.
+           IF Employee-Id IS NUMERIC
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS."
+           END-IF.
+       2610-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2700-ACEITAR-SALARIO-VALIDO - pede o salario do funcionario e
+      * repete a pergunta enquanto o operador nao digitar somente
+      * numeros.
+      ******************************************************************
+       2700-ACEITAR-SALARIO-VALIDO.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 2710-SOLICITAR-SALARIO THRU 2710-EXIT
+               UNTIL ENTRADA-VALIDA.
+       2700-EXIT.
+           EXIT.
+
+       2710-SOLICITAR-SALARIO.
+           DISPLAY "Salario do funcionario: ".
+           ACCEPT Employee-Salary.
+           IF Employee-Salary IS NUMERIC
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS."
+           END-IF.
+       2710-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-ADICIONAR-REGISTRO - cadastra um novo funcionario e grava
+      * o registro no arquivo de empregados.
+      ******************************************************************
+       3000-ADICIONAR-REGISTRO.
+           DISPLAY "=== ADICIONAR REGISTRO ===".
+           MOVE "N" TO SW-ID-DUPLICADO.
+           PERFORM 2600-ACEITAR-ID-VALIDO THRU 2600-EXIT.
+           READ EMPREGADOS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "ID ja cadastrado. Registro nao incluido."
+                   MOVE "S" TO SW-ID-DUPLICADO
+           END-READ.
+           IF NOT ID-DUPLICADO
+               DISPLAY "Nome do funcionario: "
+               ACCEPT Employee-Name
+               DISPLAY "Departamento do funcionario: "
+               ACCEPT Employee-Department
+               PERFORM 2700-ACEITAR-SALARIO-VALIDO THRU 2700-EXIT
+               WRITE Employee-Record
+                   INVALID KEY
+                       DISPLAY "ERRO AO GRAVAR REGISTRO."
+                   NOT INVALID KEY
+                       DISPLAY "Registro adicionado com sucesso."
+                       MOVE "INCLUSAO" TO WS-OPERACAO-AUDITORIA
+                       PERFORM 1500-REGISTRAR-AUDITORIA THRU 1500-EXIT
+               END-WRITE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-CONSULTAR-REGISTRO - le pelo ID informado e mostra os
+      * dados gravados no arquivo de empregados.
+      ******************************************************************
+       4000-CONSULTAR-REGISTRO.
+           DISPLAY "=== CONSULTAR REGISTRO ===".
+           PERFORM 2600-ACEITAR-ID-VALIDO THRU 2600-EXIT.
+           READ EMPREGADOS-FILE
+               INVALID KEY
+                   DISPLAY "Funcionario nao encontrado."
+               NOT INVALID KEY
+                   DISPLAY "Nome do funcionario: " Employee-Name
+                   DISPLAY "Departamento do funcionario: "
+                       Employee-Department
+                   DISPLAY "Salario do funcionario: " Employee-Salary
+                   STRING "CONSULTA " Employee-Id " "
+                       Employee-Name " " Employee-Department " "
+                       Employee-Salary
+                       DELIMITED BY SIZE INTO RPT-LINHA
+                   PERFORM 7900-GRAVAR-RELATORIO THRU 7900-EXIT
+           END-READ.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-ATUALIZAR-REGISTRO - le o funcionario pelo ID, pede os
+      * novos valores e regrava o registro no arquivo de empregados.
+      ******************************************************************
+       5000-ATUALIZAR-REGISTRO.
+           DISPLAY "=== ATUALIZAR REGISTRO ===".
+           PERFORM 2600-ACEITAR-ID-VALIDO THRU 2600-EXIT.
+           READ EMPREGADOS-FILE
+               INVALID KEY
+                   DISPLAY "Funcionario nao encontrado."
+               NOT INVALID KEY
+                   DISPLAY "Nome atual: " Employee-Name
+                   DISPLAY "Novo nome do funcionario: "
+                   ACCEPT Employee-Name
+                   DISPLAY "Departamento atual: " Employee-Department
+                   DISPLAY "Novo departamento do funcionario: "
+                   ACCEPT Employee-Department
+                   DISPLAY "Salario atual: " Employee-Salary
+                   PERFORM 2700-ACEITAR-SALARIO-VALIDO THRU 2700-EXIT
+                   REWRITE Employee-Record
+                   DISPLAY "Registro atualizado com sucesso."
+                   MOVE "ATUALIZACAO" TO WS-OPERACAO-AUDITORIA
+                   PERFORM 1500-REGISTRAR-AUDITORIA THRU 1500-EXIT
+           END-READ.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-EXCLUIR-REGISTRO - le o funcionario pelo ID e remove o
+      * registro do arquivo de empregados.
+      ******************************************************************
+       6000-EXCLUIR-REGISTRO.
+           DISPLAY "=== EXCLUIR REGISTRO ===".
+           PERFORM 2600-ACEITAR-ID-VALIDO THRU 2600-EXIT.
+           READ EMPREGADOS-FILE
+               INVALID KEY
+                   DISPLAY "Funcionario nao encontrado."
+               NOT INVALID KEY
+                   DELETE EMPREGADOS-FILE
+                       INVALID KEY
+                           DISPLAY "ERRO AO EXCLUIR REGISTRO."
+                       NOT INVALID KEY
+                           DISPLAY "Registro excluido com sucesso."
+                           MOVE "EXCLUSAO" TO WS-OPERACAO-AUDITORIA
+                           PERFORM 1500-REGISTRAR-AUDITORIA
+                               THRU 1500-EXIT
+                   END-DELETE
+           END-READ.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-BUSCAR-FUNCIONARIO - pesquisa por nome (correspondencia
+      * parcial) ou por departamento (correspondencia exata).
+      ******************************************************************
+       7000-BUSCAR-FUNCIONARIO.
+           DISPLAY "=== BUSCA DE FUNCIONARIOS ===".
+           DISPLAY "1-POR NOME (PARCIAL)  2-POR DEPARTAMENTO (EXATO)".
+           ACCEPT WS-TIPO-BUSCA.
+           MOVE 0 TO WS-TOTAL-ENCONTRADOS.
+           IF WS-TIPO-BUSCA = "1"
+               DISPLAY "NOME OU PARTE DO NOME:"
+               MOVE SPACES TO WS-TERMO-BUSCA
+               ACCEPT WS-TERMO-BUSCA
+               PERFORM 7150-CALCULAR-TAMANHO-TERMO THRU 7150-EXIT
+                   VARYING WS-TAM-TERMO FROM 20 BY -1
+                   UNTIL WS-TAM-TERMO = 0
+                       OR WS-TERMO-BUSCA (WS-TAM-TERMO:1) NOT = SPACE
+           ELSE
+               DISPLAY "DEPARTAMENTO:"
+               ACCEPT WS-TERMO-DEPTO
+           END-IF.
+           MOVE LOW-VALUES TO Employee-Id.
+           START EMPREGADOS-FILE KEY IS NOT LESS THAN Employee-Id
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM 7200-AVALIAR-FUNCIONARIO THRU 7200-EXIT
+               UNTIL WS-EMPREGADOS-STATUS = "10".
+           IF WS-TOTAL-ENCONTRADOS = 0
+               DISPLAY "NENHUM FUNCIONARIO ENCONTRADO."
+           ELSE
+               DISPLAY "TOTAL ENCONTRADO: " WS-TOTAL-ENCONTRADOS
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+       7150-CALCULAR-TAMANHO-TERMO.
+           CONTINUE.
+       7150-EXIT.
+           EXIT.
+
+       7200-AVALIAR-FUNCIONARIO.
+           READ EMPREGADOS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-TIPO-BUSCA = "1"
+                       MOVE 0 TO WS-OCORRENCIAS
+                       IF WS-TAM-TERMO > 0
+                           INSPECT Employee-Name TALLYING
+                               WS-OCORRENCIAS FOR ALL
+                               WS-TERMO-BUSCA (1:WS-TAM-TERMO)
+                       END-IF
+                       IF WS-OCORRENCIAS > 0
+                           PERFORM 7300-MOSTRAR-FUNCIONARIO
+                               THRU 7300-EXIT
+                       END-IF
+                   ELSE
+                       IF Employee-Department = WS-TERMO-DEPTO
+                           PERFORM 7300-MOSTRAR-FUNCIONARIO
+                               THRU 7300-EXIT
+                       END-IF
+                   END-IF
+           END-READ.
+       7200-EXIT.
+           EXIT.
+
+       7300-MOSTRAR-FUNCIONARIO.
+           DISPLAY Employee-Id " " Employee-Name " "
+               Employee-Department " " Employee-Salary.
+           ADD 1 TO WS-TOTAL-ENCONTRADOS.
+       7300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7900-GRAVAR-RELATORIO - arquiva em EMPREGADO.LST a linha
+      * montada em RPT-LINHA, para que uma consulta possa ser
+      * impressa ou entregue a quem nao estava na tela no momento.
+      ******************************************************************
+       7900-GRAVAR-RELATORIO.
+           WRITE RPT-REGISTRO.
+       7900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha o cadastro de funcionarios.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE EMPREGADOS-FILE.
+           CLOSE AUDITORIA-FILE.
+           CLOSE RELATORIO-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM CPD.
