@@ -0,0 +1,287 @@
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: SETOR DE PESSOAL - CPD
+      * Date-Written: 2026-08-09
+      * Purpose: Payroll run for the CPD system. Reads every employee
+      *          in EMPREGADOS.DAT, computes net pay from gross salary
+      *          after standard deductions (INSS, IRRF and benefits),
+      *          prints a pay stub per employee and a payroll total
+      *          per department.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Original payroll gross-to-net run.
+      * 2026-08-09  RA   Pay stubs and the department summary are now
+      *                  also written to FOLHA.LST instead of only
+      *                  appearing on the operator's console.
+      * 2026-08-09  RA   5000-ACUMULAR-DEPARTAMENTO now refuses a 51st
+      *                  distinct department instead of indexing past
+      *                  the end of TABELA-DEPARTAMENTOS. CLOSE
+      *                  RELATORIO-FILE moved into 8000-FINALIZAR with
+      *                  the other file closes.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPD-FOLHA-PAGAMENTO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS-FILE ASSIGN TO "EMPREGADOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Employee-Id
+               FILE STATUS IS WS-EMPREGADOS-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "FOLHA.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREGADOS-FILE.
+           COPY "EMPREG.cpy".
+
+       FD  RELATORIO-FILE.
+           COPY "RELATLINH.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPREGADOS-STATUS       PIC X(02).
+       01  WS-RELATORIO-STATUS        PIC X(02).
+
+       01  WS-SALARIO-BRUTO           PIC 9(06)V99 VALUE 0.
+       01  WS-DESCONTO-INSS           PIC 9(06)V99 VALUE 0.
+       01  WS-BASE-IRRF               PIC 9(06)V99 VALUE 0.
+       01  WS-DESCONTO-IRRF           PIC 9(06)V99 VALUE 0.
+       01  WS-DESCONTO-BENEFICIOS     PIC 9(04)V99 VALUE 50.00.
+       01  WS-SALARIO-NETO            PIC 9(06)V99 VALUE 0.
+
+       01  WS-TOTAL-DEPTOS            PIC 9(03) COMP VALUE 0.
+       01  WS-IDX-DEPTO               PIC 9(03) COMP VALUE 0.
+
+       01  SW-DEPTO-NAO-CADASTRADO    PIC X(01) VALUE "N".
+           88  DEPTO-NAO-CADASTRADO      VALUE "S".
+
+       01  TABELA-DEPARTAMENTOS.
+           05  DEPTO-ENTRADA OCCURS 50 TIMES.
+               10  DEPTO-NOME            PIC X(15).
+               10  DEPTO-QTDE            PIC 9(05) COMP.
+               10  DEPTO-TOTAL-BRUTO     PIC 9(10)V99.
+               10  DEPTO-TOTAL-NETO      PIC 9(10)V99.
+
+       01  WS-TOTAL-GERAL-BRUTO       PIC 9(10)V99 VALUE 0.
+       01  WS-TOTAL-GERAL-NETO        PIC 9(10)V99 VALUE 0.
+       01  WS-TOTAL-FUNCIONARIOS      PIC 9(05) COMP VALUE 0.
+       01  WS-TOTAL-FUNCIONARIOS-EDIT PIC 9(05) VALUE 0.
+       01  WS-DEPTO-QTDE-EDIT         PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-FOLHA THRU 2000-EXIT
+               UNTIL WS-EMPREGADOS-STATUS = "10".
+           PERFORM 7000-IMPRIMIR-TOTAIS-DEPARTAMENTO THRU 7000-EXIT.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o cadastro de funcionarios para a
+      * folha de pagamento.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== FOLHA DE PAGAMENTO ===".
+           OPEN INPUT EMPREGADOS-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-FOLHA - le cada funcionario, calcula o liquido
+      * e imprime o respectivo holerite.
+      ******************************************************************
+       2000-PROCESSAR-FOLHA.
+           READ EMPREGADOS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 3000-CALCULAR-LIQUIDO THRU 3000-EXIT
+                   PERFORM 4000-IMPRIMIR-HOLERITE THRU 4000-EXIT
+                   PERFORM 5000-ACUMULAR-DEPARTAMENTO THRU 5000-EXIT
+                   ADD 1 TO WS-TOTAL-FUNCIONARIOS
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CALCULAR-LIQUIDO - aplica os descontos de INSS, IRRF e
+      * beneficios sobre o salario bruto do funcionario.
+      ******************************************************************
+       3000-CALCULAR-LIQUIDO.
+           MOVE Employee-Salary TO WS-SALARIO-BRUTO.
+           IF WS-SALARIO-BRUTO <= 2000.00
+               COMPUTE WS-DESCONTO-INSS ROUNDED =
+                   WS-SALARIO-BRUTO * 0.075
+               MOVE 0 TO WS-DESCONTO-IRRF
+           ELSE
+               IF WS-SALARIO-BRUTO <= 4000.00
+                   COMPUTE WS-DESCONTO-INSS ROUNDED =
+                       WS-SALARIO-BRUTO * 0.09
+                   COMPUTE WS-DESCONTO-IRRF ROUNDED =
+                       (WS-SALARIO-BRUTO - 2000.00) * 0.15
+               ELSE
+                   IF WS-SALARIO-BRUTO <= 8000.00
+                       COMPUTE WS-DESCONTO-INSS ROUNDED =
+                           WS-SALARIO-BRUTO * 0.12
+                       COMPUTE WS-DESCONTO-IRRF ROUNDED =
+                           (WS-SALARIO-BRUTO - 2000.00) * 0.225
+                   ELSE
+                       COMPUTE WS-DESCONTO-INSS ROUNDED =
+                           WS-SALARIO-BRUTO * 0.14
+                       COMPUTE WS-DESCONTO-IRRF ROUNDED =
+                           (WS-SALARIO-BRUTO - 2000.00) * 0.275
+                   END-IF
+               END-IF
+           END-IF.
+           COMPUTE WS-SALARIO-NETO =
+               WS-SALARIO-BRUTO - WS-DESCONTO-INSS
+               - WS-DESCONTO-IRRF - WS-DESCONTO-BENEFICIOS.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-IMPRIMIR-HOLERITE - mostra o holerite do funcionario
+      * corrente com o detalhamento dos descontos aplicados.
+      ******************************************************************
+       4000-IMPRIMIR-HOLERITE.
+           MOVE "------------------------------------------------"
+               TO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "FUNCIONARIO..: " Employee-Id " " Employee-Name
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "DEPARTAMENTO.: " Employee-Department
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "SALARIO BRUTO: " WS-SALARIO-BRUTO
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "( - ) INSS...: " WS-DESCONTO-INSS
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "( - ) IRRF...: " WS-DESCONTO-IRRF
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "( - ) BENEFIC: " WS-DESCONTO-BENEFICIOS
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "SALARIO LIQ..: " WS-SALARIO-NETO
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4900-GRAVAR-LINHA - grava a linha do relatorio montada em
+      * RPT-LINHA tanto no console quanto em FOLHA.LST.
+      ******************************************************************
+       4900-GRAVAR-LINHA.
+           DISPLAY RPT-LINHA.
+           WRITE RPT-REGISTRO.
+       4900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-ACUMULAR-DEPARTAMENTO - soma o bruto e o liquido do
+      * funcionario corrente no total do seu departamento.
+      ******************************************************************
+       5000-ACUMULAR-DEPARTAMENTO.
+           MOVE "N" TO SW-DEPTO-NAO-CADASTRADO.
+           PERFORM 5100-LOCALIZAR-DEPARTAMENTO THRU 5100-EXIT
+               VARYING WS-IDX-DEPTO FROM 1 BY 1
+               UNTIL WS-IDX-DEPTO > WS-TOTAL-DEPTOS
+                   OR DEPTO-NOME (WS-IDX-DEPTO) = Employee-Department.
+           IF WS-IDX-DEPTO > WS-TOTAL-DEPTOS
+               IF WS-TOTAL-DEPTOS < 50
+                   ADD 1 TO WS-TOTAL-DEPTOS
+                   MOVE WS-TOTAL-DEPTOS TO WS-IDX-DEPTO
+                   MOVE Employee-Department TO
+                       DEPTO-NOME (WS-IDX-DEPTO)
+                   MOVE 0 TO DEPTO-QTDE (WS-IDX-DEPTO)
+                   MOVE 0 TO DEPTO-TOTAL-BRUTO (WS-IDX-DEPTO)
+                   MOVE 0 TO DEPTO-TOTAL-NETO (WS-IDX-DEPTO)
+               ELSE
+                   DISPLAY "LIMITE DE DEPARTAMENTOS ATINGIDO. "
+                       "DEPARTAMENTO NAO CADASTRADO: "
+                       Employee-Department
+                   MOVE "S" TO SW-DEPTO-NAO-CADASTRADO
+               END-IF
+           END-IF.
+           IF NOT DEPTO-NAO-CADASTRADO
+               ADD 1 TO DEPTO-QTDE (WS-IDX-DEPTO)
+               ADD WS-SALARIO-BRUTO TO DEPTO-TOTAL-BRUTO (WS-IDX-DEPTO)
+               ADD WS-SALARIO-NETO  TO DEPTO-TOTAL-NETO (WS-IDX-DEPTO)
+           END-IF.
+           ADD WS-SALARIO-BRUTO TO WS-TOTAL-GERAL-BRUTO.
+           ADD WS-SALARIO-NETO  TO WS-TOTAL-GERAL-NETO.
+       5000-EXIT.
+           EXIT.
+
+       5100-LOCALIZAR-DEPARTAMENTO.
+           CONTINUE.
+       5100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-IMPRIMIR-TOTAIS-DEPARTAMENTO - mostra o total de folha
+      * bruta e liquida apurado por departamento.
+      ******************************************************************
+       7000-IMPRIMIR-TOTAIS-DEPARTAMENTO.
+           MOVE "================================================"
+               TO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           MOVE "RESUMO DA FOLHA POR DEPARTAMENTO" TO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           PERFORM 7100-IMPRIMIR-DEPARTAMENTO THRU 7100-EXIT
+               VARYING WS-IDX-DEPTO FROM 1 BY 1
+               UNTIL WS-IDX-DEPTO > WS-TOTAL-DEPTOS.
+           MOVE "------------------------------------------------"
+               TO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           MOVE WS-TOTAL-FUNCIONARIOS TO WS-TOTAL-FUNCIONARIOS-EDIT.
+           STRING "TOTAL DE FUNCIONARIOS..: "
+               WS-TOTAL-FUNCIONARIOS-EDIT
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "TOTAL GERAL BRUTO.......: " WS-TOTAL-GERAL-BRUTO
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "TOTAL GERAL LIQUIDO......: " WS-TOTAL-GERAL-NETO
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+       7000-EXIT.
+           EXIT.
+
+       7100-IMPRIMIR-DEPARTAMENTO.
+           MOVE DEPTO-QTDE (WS-IDX-DEPTO) TO WS-DEPTO-QTDE-EDIT.
+           STRING DEPTO-NOME (WS-IDX-DEPTO)
+               " QTDE: " WS-DEPTO-QTDE-EDIT
+               " BRUTO: " DEPTO-TOTAL-BRUTO (WS-IDX-DEPTO)
+               " LIQUIDO: " DEPTO-TOTAL-NETO (WS-IDX-DEPTO)
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+       7100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha o cadastro de funcionarios e o
+      * relatorio da folha.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE EMPREGADOS-FILE.
+           CLOSE RELATORIO-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM CPD-FOLHA-PAGAMENTO.
