@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: SETOR FINANCEIRO
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose: Cash-flow projection for SISTEMA-GESTAO-FINANCEIRA.
+      *          Reads the monthly ledger history in LEDGER.DAT,
+      *          works out the average monthly net cash flow
+      *          (RECEITA - DESPESA) and projects the cash balance
+      *          forward a number of months chosen by the user.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Original cash-flow projection report.
+      * 2026-08-09  RA   The projection report is now also written to
+      *                  PROJECAO.LST instead of only appearing on
+      *                  the operator's console.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GESTAO-PROJECAO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LED-PERIODO
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "PROJECAO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY "LEDGERREG.cpy".
+
+       FD  RELATORIO-FILE.
+           COPY "RELATLINH.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEDGER-STATUS           PIC X(02).
+           88  WS-LEDGER-OK               VALUE "00".
+           88  WS-LEDGER-FIM              VALUE "10".
+           88  WS-LEDGER-ARQ-INEXISTENTE  VALUE "35".
+
+       01  WS-TOTAL-PERIODOS          PIC 9(05) COMP VALUE 0.
+       01  WS-TOTAL-FLUXO-LIQUIDO     PIC S9(08)V99 VALUE 0.
+       01  WS-FLUXO-LIQUIDO-PERIODO   PIC S9(06)V99.
+       01  WS-FLUXO-MEDIO-MENSAL      PIC S9(06)V99 VALUE 0.
+       01  WS-ULTIMO-SALDO            PIC 9(06)V99 VALUE 0.
+       01  WS-SALDO-PROJETADO         PIC S9(08)V99.
+
+       01  WS-MESES-PROJECAO          PIC 9(02) VALUE 0.
+       01  WS-IDX-MES                 PIC 9(02) COMP VALUE 0.
+       01  WS-IDX-MES-EDIT            PIC 9(02) VALUE 0.
+       01  WS-TOTAL-PERIODOS-EDIT     PIC 9(05) VALUE 0.
+       01  WS-RELATORIO-STATUS        PIC X(02).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF WS-LEDGER-ARQ-INEXISTENTE
+               MOVE "NAO HA HISTORICO DE LEDGER.DAT AINDA."
+                   TO RPT-LINHA
+               PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT
+           ELSE
+               PERFORM 2000-APURAR-HISTORICO THRU 2000-EXIT
+                   UNTIL WS-LEDGER-FIM
+               CLOSE LEDGER-FILE
+               PERFORM 3000-CALCULAR-MEDIA THRU 3000-EXIT
+               PERFORM 4000-SOLICITAR-MESES THRU 4000-EXIT
+               PERFORM 5000-IMPRIMIR-PROJECAO THRU 5000-EXIT
+                   VARYING WS-IDX-MES FROM 1 BY 1
+                   UNTIL WS-IDX-MES > WS-MESES-PROJECAO
+           END-IF.
+           CLOSE RELATORIO-FILE.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o livro-razao mensal para leitura.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== PROJECAO DE FLUXO DE CAIXA ===".
+           OPEN INPUT LEDGER-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-APURAR-HISTORICO - varre todo o historico de periodos,
+      * somando o fluxo liquido (RECEITA - DESPESA) de cada um e
+      * guardando o saldo do ultimo periodo lido.
+      ******************************************************************
+       2000-APURAR-HISTORICO.
+           READ LEDGER-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   COMPUTE WS-FLUXO-LIQUIDO-PERIODO =
+                       LED-RECEITA - LED-TOTAL-DESPESA
+                   ADD WS-FLUXO-LIQUIDO-PERIODO
+                       TO WS-TOTAL-FLUXO-LIQUIDO
+                   ADD 1 TO WS-TOTAL-PERIODOS
+                   MOVE LED-SALDO TO WS-ULTIMO-SALDO
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CALCULAR-MEDIA - calcula o fluxo de caixa liquido medio
+      * mensal observado no historico.
+      ******************************************************************
+       3000-CALCULAR-MEDIA.
+           IF WS-TOTAL-PERIODOS > 0
+               COMPUTE WS-FLUXO-MEDIO-MENSAL ROUNDED =
+                   WS-TOTAL-FLUXO-LIQUIDO / WS-TOTAL-PERIODOS
+           END-IF.
+           MOVE WS-TOTAL-PERIODOS TO WS-TOTAL-PERIODOS-EDIT.
+           STRING "PERIODOS NO HISTORICO..: " WS-TOTAL-PERIODOS-EDIT
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT.
+           STRING "FLUXO LIQUIDO MEDIO/MES: " WS-FLUXO-MEDIO-MENSAL
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT.
+           STRING "SALDO DO ULTIMO PERIODO: " WS-ULTIMO-SALDO
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-SOLICITAR-MESES - pede quantos meses a frente projetar.
+      ******************************************************************
+       4000-SOLICITAR-MESES.
+           DISPLAY "PROJETAR QUANTOS MESES A FRENTE:".
+           ACCEPT WS-MESES-PROJECAO.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-IMPRIMIR-PROJECAO - projeta o saldo mes a mes, aplicando
+      * o fluxo medio mensal sobre o saldo do ultimo periodo.
+      ******************************************************************
+       5000-IMPRIMIR-PROJECAO.
+           COMPUTE WS-SALDO-PROJETADO =
+               WS-ULTIMO-SALDO + (WS-FLUXO-MEDIO-MENSAL * WS-IDX-MES).
+           MOVE WS-IDX-MES TO WS-IDX-MES-EDIT.
+           STRING "MES +" WS-IDX-MES-EDIT ": SALDO PROJETADO = "
+               WS-SALDO-PROJETADO
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5900-GRAVAR-LINHA - grava a linha do relatorio montada em
+      * RPT-LINHA tanto no console quanto em PROJECAO.LST.
+      ******************************************************************
+       5900-GRAVAR-LINHA.
+           DISPLAY RPT-LINHA.
+           WRITE RPT-REGISTRO.
+       5900-EXIT.
+           EXIT.
+
+       END PROGRAM GESTAO-PROJECAO.
