@@ -0,0 +1,11 @@
+      ******************************************************************
+      * DESPCATG.CPY
+      * Table of expense categories used by SISTEMA-GESTAO-FINANCEIRA
+      * to break the monthly DESPESA figure down by category. The
+      * category names are fixed; only the amounts are entered each
+      * run.
+      ******************************************************************
+       01  TABELA-CATEGORIAS.
+           05  CATEGORIA-ENTRADA OCCURS 5 TIMES.
+               10  CAT-NOME              PIC X(15).
+               10  CAT-VALOR             PIC 9(06)V99.
