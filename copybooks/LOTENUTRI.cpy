@@ -0,0 +1,10 @@
+      ******************************************************************
+      * LOTENUTRI.CPY
+      * Input record for the batch bulk IMC classification run
+      * (NUTRILOTE.DAT), read by NutriLote.cbl.
+      ******************************************************************
+       01  LN-REGISTRO.
+           05  LN-EMPLOYEE-ID          PIC 9(05).
+           05  LN-PESO                 PIC 9(03)V9(01).
+           05  LN-ALTURA               PIC 9(03)V9(02).
+           05  LN-CINTURA              PIC 9(03).
