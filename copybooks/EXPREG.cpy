@@ -0,0 +1,10 @@
+      ******************************************************************
+      * EXPREG.CPY
+      * One expression per line in EXPRESSOES.DAT, processed in batch
+      * by CalculadoraLote.cbl. For the unary square-root operation
+      * (R) EXP-NUMERO-2 is ignored.
+      ******************************************************************
+       01  EXP-REGISTRO.
+           05  EXP-NUMERO-1            PIC S9(6)V99.
+           05  EXP-OPERACAO            PIC X(01).
+           05  EXP-NUMERO-2            PIC S9(6)V99.
