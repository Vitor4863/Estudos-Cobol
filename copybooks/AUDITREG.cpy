@@ -0,0 +1,11 @@
+      ******************************************************************
+      * AUDITREG.CPY
+      * Record layout for the CPD audit trail (AUDITORIA.DAT). One
+      * entry is appended every time Main-Menu adds, updates, or
+      * deletes an employee record.
+      ******************************************************************
+       01  AUD-REGISTRO.
+           05  AUD-ID              PIC 9(05).
+           05  AUD-OPERACAO        PIC X(11).
+           05  AUD-DATA            PIC 9(08).
+           05  AUD-HORA            PIC 9(06).
