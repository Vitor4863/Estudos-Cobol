@@ -0,0 +1,21 @@
+      ******************************************************************
+      * IMCHIST.CPY
+      * One entry per patient evaluation, kept in IMCHIST.DAT by
+      * Nutricao.cbl and NutriLote.cbl. The patient is identified by
+      * Employee-Id (see EMPREG.cpy / CPD.cbl) so nutrition history
+      * can be cross-referenced with the personnel file, and each
+      * entry is keyed by the evaluation date so a patient can have
+      * more than one reading over time.
+      ******************************************************************
+       01  IMC-REGISTRO.
+           05  IMC-CHAVE.
+               10  IMC-EMPLOYEE-ID         PIC 9(05).
+               10  IMC-DATA                PIC 9(08).
+           05  IMC-PESO                    PIC 9(03)V9(01).
+           05  IMC-ALTURA                  PIC 9(03)V9(02).
+           05  IMC-VALOR                   PIC 9(03)V9(02).
+           05  IMC-CLASSIFICACAO           PIC X(15).
+           05  IMC-PESO-IDEAL-MIN          PIC 9(03)V9(01).
+           05  IMC-PESO-IDEAL-MAX          PIC 9(03)V9(01).
+           05  IMC-CINTURA                 PIC 9(03).
+           05  IMC-RCE                     PIC 9(01)V9(02).
