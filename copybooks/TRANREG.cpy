@@ -0,0 +1,16 @@
+      ******************************************************************
+      * TRANREG.CPY
+      * Record layout for the transaction history file
+      * (TRANSACOES.DAT).  Written once per posting by
+      * SISTEMA-BANCO and its batch jobs; never rewritten, so it
+      * forms the audit trail behind CTA-SALDO.
+      ******************************************************************
+       01  TRN-REGISTRO.
+           05  TRN-CONTA           PIC 9(05).
+           05  TRN-TIPO            PIC X(01).
+               88  TRN-DEPOSITO        VALUE "D".
+               88  TRN-RETIRADA        VALUE "R".
+               88  TRN-JUROS           VALUE "J".
+           05  TRN-VALOR           PIC 9(06)V99.
+           05  TRN-SALDO-APOS      PIC 9(06)V99.
+           05  TRN-DATA            PIC 9(08).
