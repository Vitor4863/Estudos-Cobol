@@ -0,0 +1,11 @@
+      ******************************************************************
+      * EMPREG.CPY
+      * Record layout for the employee master file (EMPREGADOS.DAT).
+      * Keyed by Employee-Id.  Shared by the CPD system and its
+      * payroll, roster, and CSV export jobs.
+      ******************************************************************
+       01  Employee-Record.
+           05  Employee-Id             PIC 9(05).
+           05  Employee-Name           PIC X(20).
+           05  Employee-Department     PIC X(15).
+           05  Employee-Salary         PIC 9(06).
