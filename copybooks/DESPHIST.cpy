@@ -0,0 +1,11 @@
+      ******************************************************************
+      * DESPHIST.CPY
+      * One entry per period/category, recorded by
+      * SISTEMA-GESTAO-FINANCEIRA every run so GestaoOrcamento.cbl can
+      * compare actual spending against budget, category by category.
+      ******************************************************************
+       01  DESPHIST-REGISTRO.
+           05  DH-CHAVE.
+               10  DH-PERIODO          PIC 9(06).
+               10  DH-CATEGORIA        PIC X(15).
+           05  DH-VALOR                PIC 9(06)V99.
