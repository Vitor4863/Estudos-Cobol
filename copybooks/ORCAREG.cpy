@@ -0,0 +1,9 @@
+      ******************************************************************
+      * ORCAREG.CPY
+      * Budgeted amount per expense category (ORCAMENTO.DAT), used by
+      * GestaoOrcamento.cbl to compare against the actual amounts
+      * recorded in DESPCAT.DAT by SISTEMA-GESTAO-FINANCEIRA.
+      ******************************************************************
+       01  ORC-REGISTRO.
+           05  ORC-CATEGORIA           PIC X(15).
+           05  ORC-VALOR-ORCADO        PIC 9(06)V99.
