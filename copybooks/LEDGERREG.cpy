@@ -0,0 +1,13 @@
+      ******************************************************************
+      * LEDGERREG.CPY
+      * Record layout for the monthly ledger file (LEDGER.DAT) kept
+      * by SISTEMA-GESTAO-FINANCEIRA. Keyed by LED-PERIODO (YYYYMM)
+      * so each run's figures persist and VALOR-ANTERIOR can be read
+      * back automatically from the prior period's LED-SALDO.
+      ******************************************************************
+       01  LED-REGISTRO.
+           05  LED-PERIODO         PIC 9(06).
+           05  LED-VALOR-ATUAL     PIC 9(06)V99.
+           05  LED-RECEITA         PIC 9(06)V99.
+           05  LED-TOTAL-DESPESA   PIC 9(06)V99.
+           05  LED-SALDO           PIC 9(06)V99.
