@@ -0,0 +1,8 @@
+      ******************************************************************
+      * SALDOREG.CPY
+      * Single-record control file holding the branch's total account
+      * balance as of the last end-of-day reconciliation run, so the
+      * next run can tell how much the total balance actually moved.
+      ******************************************************************
+       01  SLD-REGISTRO.
+           05  SLD-TOTAL-SALDO     PIC 9(10)V99.
