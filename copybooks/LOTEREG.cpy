@@ -0,0 +1,11 @@
+      ******************************************************************
+      * LOTEREG.CPY
+      * Record layout for a pending end-of-day transaction in the
+      * batch posting file (LOTETRANS.DAT) read by BANCO-LOTE-NOTURNO.
+      ******************************************************************
+       01  LOT-REGISTRO.
+           05  LOT-CONTA           PIC 9(05).
+           05  LOT-TIPO            PIC X(01).
+               88  LOT-DEPOSITO        VALUE "D".
+               88  LOT-RETIRADA        VALUE "R".
+           05  LOT-VALOR           PIC 9(06)V99.
