@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CKPTREG.CPY
+      * Single-record checkpoint file for the nightly batch posting
+      * job, so a restart after an abend resumes after the last
+      * record successfully posted instead of reposting from the top.
+      ******************************************************************
+       01  CKP-REGISTRO.
+           05  CKP-ULTIMO-PROCESSADO  PIC 9(07).
