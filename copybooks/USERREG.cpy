@@ -0,0 +1,9 @@
+      ******************************************************************
+      * USERREG.CPY
+      * Record layout for the sign-on user file (USUARIOS.DAT), shared
+      * by MenuPrincipal.cbl.  Keyed by USR-ID.
+      ******************************************************************
+       01  USR-REGISTRO.
+           05  USR-ID                  PIC X(10).
+           05  USR-SENHA               PIC X(10).
+           05  USR-NOME                PIC X(20).
