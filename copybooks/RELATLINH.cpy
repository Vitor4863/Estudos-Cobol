@@ -0,0 +1,8 @@
+      ******************************************************************
+      * RELATLINH.CPY
+      * Generic 132-column print-line record, shared by every batch
+      * report program so each one produces a real report file
+      * (*.LST) instead of only writing to the operator's console.
+      ******************************************************************
+       01  RPT-REGISTRO.
+           05  RPT-LINHA               PIC X(132).
