@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CONTAREG.CPY
+      * Record layout for the account master file (CONTAS.DAT).
+      * Keyed by CTA-CONTA.  Shared by SISTEMA-BANCO and its batch
+      * jobs (end-of-day reconciliation, interest accrual, nightly
+      * transaction posting, CSV export).
+      ******************************************************************
+       01  CTA-REGISTRO.
+           05  CTA-CONTA           PIC 9(05).
+           05  CTA-NOME            PIC X(30).
+           05  CTA-SALDO           PIC 9(06)V99.
