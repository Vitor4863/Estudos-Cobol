@@ -0,0 +1,10 @@
+      ******************************************************************
+      * RESLOTE.CPY
+      * One result line per expression processed, written to
+      * RESULTLOTE.DAT by CalculadoraLote.cbl.
+      ******************************************************************
+       01  RLT-REGISTRO.
+           05  RLT-NUMERO-1            PIC S9(6)V99.
+           05  RLT-OPERACAO            PIC X(01).
+           05  RLT-NUMERO-2            PIC S9(6)V99.
+           05  RLT-RESULTADO           PIC S9(8)V99.
