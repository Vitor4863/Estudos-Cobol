@@ -1,40 +1,301 @@
-        IDENTIFICATION DIVISION.
-          PROGRAM-ID. CALCULADORA.
-
-          DATA DIVISION.
-          WORKING-STORAGE SECTION.
-           01 NUMERO-1 PIC 9(3).
-           01 NUMERO-2 PIC 9(3).
-           01 RESULTADO PIC 9(4).
-           01 OPERACAO PIC X(1).
-
-               PROCEDURE DIVISION.
-             INICIO.
-               DISPLAY "Bem-vindo(a) à calculadora em COBOL!".
-              DISPLAY "Digite o primeiro numero:".
-              ACCEPT NUMERO-1.
-              DISPLAY "Digite o segundo numero:".
-                ACCEPT NUMERO-2.
-              DISPLAY "Escolha a operacao: + - * /".
-              ACCEPT OPERACAO.
-              IF OPERACAO = "+" THEN
-             COMPUTE RESULTADO = NUMERO-1 + NUMERO-2
-             DISPLAY "O resultado e: ", RESULTADO
-                   ELSE IF OPERACAO = "-" THEN
-                 COMPUTE RESULTADO = NUMERO-1 - NUMERO-2
-                    DISPLAY "O resultado e: ", RESULTADO
-              ELSE IF OPERACAO = "*" THEN
-                 COMPUTE RESULTADO = NUMERO-1 * NUMERO-2
-                  DISPLAY "O resultado e: ", RESULTADO
-                ELSE IF OPERACAO = "/" THEN
-                  IF NUMERO-2 = 0 THEN
-        DISPLAY "Não é possível dividir por zero!"
-             ELSE
-              COMPUTE RESULTADO = NUMERO-1 / NUMERO-2
-             DISPLAY "O resultado e: ", RESULTADO
-                 END-IF
-            ELSE
-            DISPLAY "Operação inválida!"
-           END-IF
-
-              STOP RUN.
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: CALCULADORA
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose: Interactive four-operation calculator with decimal
+      *          operands, a running-total memory (like the M+/MR/MC
+      *          keys of a desk calculator) and a few scientific
+      *          functions (exponentiation, square root and
+      *          percentage).
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Operands and result now carry two decimal
+      *                  places instead of whole numbers only.
+      * 2026-08-09  RA   Added a running-total memory (M+/MR/MC) and
+      *                  turned the program into a menu loop so more
+      *                  than one calculation can be done per run.
+      * 2026-08-09  RA   Added power (^), square root (R) and
+      *                  percentage (%) operations.
+      * 2026-08-09  RA   Square root of zero no longer enters the
+      *                  Newton-Raphson loop (it divided by its own
+      *                  zero estimate); RESULTADO is now set to 0
+      *                  directly for that case.
+      * 2026-08-09  RA   Changed the closing STOP RUN to GOBACK so
+      *                  this program can also be CALLed as a
+      *                  subprogram from the sign-on master menu.
+      * 2026-08-09  RA   NUMERO-1 and NUMERO-2 now re-prompt instead
+      *                  of accepting non-numeric input.
+      * 2026-08-09  RA   SW-FIM-PROGRAMA and WS-MEMORIA are now reset
+      *                  at the start of 1000-INICIALIZAR, so entering
+      *                  this program from the sign-on master menu
+      *                  always starts a fresh menu loop with cleared
+      *                  memory, even if it was CALLed once already
+      *                  earlier in the same run.
+      * 2026-08-09  RA   Every RESULTADO is now also archived to
+      *                  CALCULADORA.LST (the shared RELATLINH.cpy
+      *                  report line), so a calculation can be filed
+      *                  instead of only scrolling off the console.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULADORA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO-FILE ASSIGN TO "CALCULADORA.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RELATORIO-FILE.
+           COPY "RELATLINH.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  NUMERO-1                   PIC S9(6)V99.
+       01  NUMERO-2                   PIC S9(6)V99.
+       01  RESULTADO                  PIC S9(8)V99.
+       01  OPERACAO                   PIC X(01).
+
+       01  WS-RELATORIO-STATUS        PIC X(02).
+           88  RELATORIO-OK               VALUE "00".
+
+       01  SW-FIM-PROGRAMA            PIC X(01) VALUE "N".
+           88  FIM-PROGRAMA               VALUE "S".
+
+       01  WS-OPCAO-MENU              PIC X(01).
+       01  WS-OPCAO-MEMORIA           PIC X(01).
+       01  WS-MEMORIA                 PIC S9(8)V99 VALUE 0.
+
+       01  WS-RAIZ-ESTIMATIVA         PIC S9(8)V9(4).
+       01  WS-RAIZ-ESTIMATIVA-ANT     PIC S9(8)V9(4).
+       01  WS-RAIZ-ITERACAO           PIC 9(02) COMP.
+
+       01  SW-ENTRADA-VALIDA          PIC X(01) VALUE "N".
+           88  ENTRADA-VALIDA                 VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-MENU THRU 2000-EXIT
+               UNTIL FIM-PROGRAMA.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - mensagem de boas-vindas.
+      ******************************************************************
+       1000-INICIALIZAR.
+           MOVE "N" TO SW-FIM-PROGRAMA.
+           MOVE 0 TO WS-MEMORIA.
+           DISPLAY "Bem-vindo(a) a calculadora em COBOL!".
+           OPEN EXTEND RELATORIO-FILE.
+           IF NOT RELATORIO-OK
+               OPEN OUTPUT RELATORIO-FILE
+               CLOSE RELATORIO-FILE
+               OPEN EXTEND RELATORIO-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-MENU - uma rodada de calculo: le os operandos e
+      * a operacao, calcula, exibe o resultado, oferece gravar o
+      * resultado na memoria e pergunta se o usuario quer continuar.
+      ******************************************************************
+       2000-PROCESSAR-MENU.
+           PERFORM 2100-ACEITAR-NUMERO-1-VALIDO THRU 2100-EXIT.
+           DISPLAY "Escolha a operacao: + - * / ^ R %".
+           DISPLAY "  (+ - * / ^ pedem o segundo numero; ".
+           DISPLAY "   R calcula a raiz quadrada do primeiro;".
+           DISPLAY "   % calcula quantos % o primeiro representa".
+           DISPLAY "   do segundo)".
+           ACCEPT OPERACAO.
+           IF OPERACAO NOT = "R"
+               PERFORM 2200-ACEITAR-NUMERO-2-VALIDO THRU 2200-EXIT
+           END-IF.
+
+           PERFORM 3000-CALCULAR THRU 3000-EXIT.
+
+           DISPLAY "USAR RESULTADO NA MEMORIA? (S=SOMAR R=RECUPERAR ".
+           DISPLAY "C=LIMPAR N=NADA):".
+           ACCEPT WS-OPCAO-MEMORIA.
+           PERFORM 4000-PROCESSAR-MEMORIA THRU 4000-EXIT.
+
+           DISPLAY "DESEJA REALIZAR OUTRO CALCULO? (S/N):".
+           ACCEPT WS-OPCAO-MENU.
+           IF WS-OPCAO-MENU = "N"
+               MOVE "S" TO SW-FIM-PROGRAMA
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-ACEITAR-NUMERO-1-VALIDO - pede o primeiro operando e
+      * repete a pergunta enquanto o operador nao digitar somente
+      * numeros.
+      ******************************************************************
+       2100-ACEITAR-NUMERO-1-VALIDO.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 2110-SOLICITAR-NUMERO-1 THRU 2110-EXIT
+               UNTIL ENTRADA-VALIDA.
+       2100-EXIT.
+           EXIT.
+
+       2110-SOLICITAR-NUMERO-1.
+           DISPLAY "Digite o primeiro numero:".
+           ACCEPT NUMERO-1.
+           IF NUMERO-1 IS NUMERIC
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS."
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-ACEITAR-NUMERO-2-VALIDO - pede o segundo operando e
+      * repete a pergunta enquanto o operador nao digitar somente
+      * numeros.
+      ******************************************************************
+       2200-ACEITAR-NUMERO-2-VALIDO.
+           MOVE "N" TO SW-ENTRADA-VALIDA.
+           PERFORM 2210-SOLICITAR-NUMERO-2 THRU 2210-EXIT
+               UNTIL ENTRADA-VALIDA.
+       2200-EXIT.
+           EXIT.
+
+       2210-SOLICITAR-NUMERO-2.
+           DISPLAY "Digite o segundo numero:".
+           ACCEPT NUMERO-2.
+           IF NUMERO-2 IS NUMERIC
+               MOVE "S" TO SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS."
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CALCULAR - executa a operacao escolhida sobre os
+      * operandos informados.
+      ******************************************************************
+       3000-CALCULAR.
+           IF OPERACAO = "+"
+               COMPUTE RESULTADO = NUMERO-1 + NUMERO-2
+               DISPLAY "O resultado e: " RESULTADO
+               PERFORM 3900-GRAVAR-RESULTADO THRU 3900-EXIT
+           ELSE IF OPERACAO = "-"
+               COMPUTE RESULTADO = NUMERO-1 - NUMERO-2
+               DISPLAY "O resultado e: " RESULTADO
+               PERFORM 3900-GRAVAR-RESULTADO THRU 3900-EXIT
+           ELSE IF OPERACAO = "*"
+               COMPUTE RESULTADO = NUMERO-1 * NUMERO-2
+               DISPLAY "O resultado e: " RESULTADO
+               PERFORM 3900-GRAVAR-RESULTADO THRU 3900-EXIT
+           ELSE IF OPERACAO = "/"
+               IF NUMERO-2 = 0
+                   DISPLAY "Nao e possivel dividir por zero!"
+               ELSE
+                   COMPUTE RESULTADO = NUMERO-1 / NUMERO-2
+                   DISPLAY "O resultado e: " RESULTADO
+                   PERFORM 3900-GRAVAR-RESULTADO THRU 3900-EXIT
+               END-IF
+           ELSE IF OPERACAO = "^"
+               COMPUTE RESULTADO = NUMERO-1 ** NUMERO-2
+               DISPLAY "O resultado e: " RESULTADO
+               PERFORM 3900-GRAVAR-RESULTADO THRU 3900-EXIT
+           ELSE IF OPERACAO = "R"
+               IF NUMERO-1 < 0
+                   DISPLAY "Nao e possivel calcular raiz de numero "
+                       "negativo!"
+               ELSE IF NUMERO-1 = 0
+                   MOVE 0 TO RESULTADO
+                   DISPLAY "O resultado e: " RESULTADO
+                   PERFORM 3900-GRAVAR-RESULTADO THRU 3900-EXIT
+               ELSE
+                   PERFORM 3500-CALCULAR-RAIZ THRU 3500-EXIT
+                   MOVE WS-RAIZ-ESTIMATIVA TO RESULTADO
+                   DISPLAY "O resultado e: " RESULTADO
+                   PERFORM 3900-GRAVAR-RESULTADO THRU 3900-EXIT
+               END-IF
+           ELSE IF OPERACAO = "%"
+               COMPUTE RESULTADO ROUNDED = NUMERO-1 * NUMERO-2 / 100
+               DISPLAY "O resultado e: " RESULTADO
+               PERFORM 3900-GRAVAR-RESULTADO THRU 3900-EXIT
+           ELSE
+               DISPLAY "Operacao invalida!"
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3900-GRAVAR-RESULTADO - arquiva em CALCULADORA.LST a operacao
+      * e o RESULTADO obtido, para que o calculo possa ser impresso
+      * ou entregue a quem nao estava na tela no momento.
+      ******************************************************************
+       3900-GRAVAR-RESULTADO.
+           STRING NUMERO-1 " " OPERACAO " " NUMERO-2
+               " RESULTADO " RESULTADO
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           WRITE RPT-REGISTRO.
+       3900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3500-CALCULAR-RAIZ - raiz quadrada de NUMERO-1 pelo metodo de
+      * Newton-Raphson, ja que nenhuma raiz negativa e aceita nesta
+      * calculadora.
+      ******************************************************************
+       3500-CALCULAR-RAIZ.
+           COMPUTE WS-RAIZ-ESTIMATIVA = NUMERO-1 / 2.
+           IF WS-RAIZ-ESTIMATIVA = 0
+               MOVE NUMERO-1 TO WS-RAIZ-ESTIMATIVA
+           END-IF.
+           PERFORM 3600-ITERAR-RAIZ THRU 3600-EXIT
+               VARYING WS-RAIZ-ITERACAO FROM 1 BY 1
+               UNTIL WS-RAIZ-ITERACAO > 20.
+       3500-EXIT.
+           EXIT.
+
+       3600-ITERAR-RAIZ.
+           MOVE WS-RAIZ-ESTIMATIVA TO WS-RAIZ-ESTIMATIVA-ANT.
+           COMPUTE WS-RAIZ-ESTIMATIVA ROUNDED =
+               (WS-RAIZ-ESTIMATIVA-ANT +
+                NUMERO-1 / WS-RAIZ-ESTIMATIVA-ANT) / 2.
+       3600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-PROCESSAR-MEMORIA - soma o resultado na memoria,
+      * recupera a memoria como novo resultado, ou zera a memoria,
+      * conforme a opcao escolhida.
+      ******************************************************************
+       4000-PROCESSAR-MEMORIA.
+           IF WS-OPCAO-MEMORIA = "S"
+               ADD RESULTADO TO WS-MEMORIA
+               DISPLAY "MEMORIA: " WS-MEMORIA
+           ELSE IF WS-OPCAO-MEMORIA = "R"
+               MOVE WS-MEMORIA TO RESULTADO
+               DISPLAY "MEMORIA RECUPERADA: " RESULTADO
+           ELSE IF WS-OPCAO-MEMORIA = "C"
+               MOVE 0 TO WS-MEMORIA
+               DISPLAY "MEMORIA ZERADA."
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha o arquivo de relatorio.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE RELATORIO-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM CALCULADORA.
