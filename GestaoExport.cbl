@@ -0,0 +1,158 @@
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: SETOR FINANCEIRO
+      * Date-Written: 2026-08-09
+      * Purpose: Dumps the monthly ledger history (LEDGER.DAT) to a
+      *          comma-delimited flat file with a header row, so
+      *          finance can pull the ledger into a spreadsheet for
+      *          ad hoc analysis instead of only seeing it through
+      *          SISTEMA-GESTAO-FINANCEIRA's console screens.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Original CSV export of the ledger history.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GESTAO-EXPORT-CSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LED-PERIODO
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "LEDGER.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY "LEDGERREG.cpy".
+
+       FD  CSV-FILE.
+       01  CSV-LINHA                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEDGER-STATUS           PIC X(02).
+           88  LEDGER-OK                      VALUE "00".
+           88  LEDGER-ARQ-INEXISTENTE         VALUE "35".
+
+       01  WS-CSV-STATUS              PIC X(02).
+
+       01  WS-PERIODO-EDIT            PIC 9(06).
+
+       01  WS-VALOR-ATUAL-EDIT        PIC 9(06)V99.
+       01  WS-VALOR-ATUAL-PARTES REDEFINES WS-VALOR-ATUAL-EDIT.
+           05  WS-VALOR-ATUAL-INT     PIC 9(06).
+           05  WS-VALOR-ATUAL-DEC     PIC 9(02).
+
+       01  WS-RECEITA-EDIT            PIC 9(06)V99.
+       01  WS-RECEITA-PARTES REDEFINES WS-RECEITA-EDIT.
+           05  WS-RECEITA-INT         PIC 9(06).
+           05  WS-RECEITA-DEC         PIC 9(02).
+
+       01  WS-DESPESA-EDIT            PIC 9(06)V99.
+       01  WS-DESPESA-PARTES REDEFINES WS-DESPESA-EDIT.
+           05  WS-DESPESA-INT         PIC 9(06).
+           05  WS-DESPESA-DEC         PIC 9(02).
+
+       01  WS-SALDO-EDIT              PIC 9(06)V99.
+       01  WS-SALDO-PARTES REDEFINES WS-SALDO-EDIT.
+           05  WS-SALDO-INT           PIC 9(06).
+           05  WS-SALDO-DEC           PIC 9(02).
+
+       01  WS-TOTAL-REGISTROS         PIC 9(07) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF LEDGER-ARQ-INEXISTENTE
+               DISPLAY "LEDGER.DAT NAO EXISTE. NADA A EXPORTAR."
+           ELSE
+               PERFORM 2000-EXPORTAR-LEDGER THRU 2000-EXIT
+                   UNTIL WS-LEDGER-STATUS = "10"
+               DISPLAY "REGISTROS EXPORTADOS: " WS-TOTAL-REGISTROS
+           END-IF.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o livro-razao mensal e cria o arquivo
+      * CSV de saida, ja gravando a linha de cabecalho.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== EXPORTACAO CSV - LEDGER ===".
+           OPEN INPUT LEDGER-FILE.
+           OPEN OUTPUT CSV-FILE.
+           IF NOT LEDGER-ARQ-INEXISTENTE
+               MOVE "PERIODO,VALOR-ATUAL,RECEITA,TOTAL-DESPESA,SALDO"
+                   TO CSV-LINHA
+               WRITE CSV-LINHA
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-EXPORTAR-LEDGER - le cada periodo do livro-razao e grava
+      * a linha correspondente no arquivo CSV.
+      ******************************************************************
+       2000-EXPORTAR-LEDGER.
+           READ LEDGER-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 2100-MONTAR-LINHA THRU 2100-EXIT
+                   WRITE CSV-LINHA
+                   ADD 1 TO WS-TOTAL-REGISTROS
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-MONTAR-LINHA - formata os campos do periodo corrente como
+      * uma linha separada por virgulas.
+      ******************************************************************
+       2100-MONTAR-LINHA.
+           MOVE LED-PERIODO       TO WS-PERIODO-EDIT.
+           MOVE LED-VALOR-ATUAL   TO WS-VALOR-ATUAL-EDIT.
+           MOVE LED-RECEITA       TO WS-RECEITA-EDIT.
+           MOVE LED-TOTAL-DESPESA TO WS-DESPESA-EDIT.
+           MOVE LED-SALDO         TO WS-SALDO-EDIT.
+           STRING WS-PERIODO-EDIT     DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-VALOR-ATUAL-INT  DELIMITED BY SIZE
+                  "."                 DELIMITED BY SIZE
+                  WS-VALOR-ATUAL-DEC  DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-RECEITA-INT      DELIMITED BY SIZE
+                  "."                 DELIMITED BY SIZE
+                  WS-RECEITA-DEC      DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-DESPESA-INT      DELIMITED BY SIZE
+                  "."                 DELIMITED BY SIZE
+                  WS-DESPESA-DEC      DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-SALDO-INT        DELIMITED BY SIZE
+                  "."                 DELIMITED BY SIZE
+                  WS-SALDO-DEC        DELIMITED BY SIZE
+               INTO CSV-LINHA.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha os arquivos abertos pelo job.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE LEDGER-FILE.
+           CLOSE CSV-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM GESTAO-EXPORT-CSV.
