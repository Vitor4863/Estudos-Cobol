@@ -0,0 +1,214 @@
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: SETOR DE PESSOAL - CPD
+      * Date-Written: 2026-08-09
+      * Purpose: Department roster report for the CPD system. Reads
+      *          the whole employee file, groups the employees by
+      *          Employee-Department and prints a roster with
+      *          headcount and total salary per department.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Original department roster report.
+      * 2026-08-09  RA   The roster is now also written to DEPTO.LST
+      *                  instead of only appearing on the operator's
+      *                  console.
+      * 2026-08-09  RA   2500-ACUMULAR-DEPARTAMENTO now refuses a 51st
+      *                  distinct department instead of indexing past
+      *                  the end of TABELA-DEPARTAMENTOS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPD-ROL-DEPARTAMENTO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS-FILE ASSIGN TO "EMPREGADOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Employee-Id
+               FILE STATUS IS WS-EMPREGADOS-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "DEPTO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREGADOS-FILE.
+           COPY "EMPREG.cpy".
+
+       FD  RELATORIO-FILE.
+           COPY "RELATLINH.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPREGADOS-STATUS       PIC X(02).
+       01  WS-RELATORIO-STATUS        PIC X(02).
+
+       01  WS-TOTAL-DEPTOS            PIC 9(03) COMP VALUE 0.
+       01  WS-IDX-DEPTO               PIC 9(03) COMP VALUE 0.
+
+       01  SW-DEPTO-NAO-CADASTRADO    PIC X(01) VALUE "N".
+           88  DEPTO-NAO-CADASTRADO      VALUE "S".
+
+       01  TABELA-DEPARTAMENTOS.
+           05  DEPTO-ENTRADA OCCURS 50 TIMES.
+               10  DEPTO-NOME            PIC X(15).
+               10  DEPTO-QTDE            PIC 9(05) COMP.
+               10  DEPTO-TOTAL-SALARIO   PIC 9(10)V99.
+
+       01  WS-TOTAL-FUNCIONARIOS      PIC 9(05) COMP VALUE 0.
+       01  WS-TOTAL-FUNCIONARIOS-EDIT PIC 9(05) VALUE 0.
+       01  WS-TOTAL-GERAL-SALARIO     PIC 9(10)V99 VALUE 0.
+       01  WS-DEPTO-QTDE-EDIT         PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-APURAR-DEPARTAMENTOS THRU 2000-EXIT
+               UNTIL WS-EMPREGADOS-STATUS = "10".
+           CLOSE EMPREGADOS-FILE.
+           PERFORM 5000-IMPRIMIR-ROL THRU 5000-EXIT
+               VARYING WS-IDX-DEPTO FROM 1 BY 1
+               UNTIL WS-IDX-DEPTO > WS-TOTAL-DEPTOS.
+           PERFORM 7000-IMPRIMIR-RESUMO-GERAL THRU 7000-EXIT.
+           CLOSE RELATORIO-FILE.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o cadastro de funcionarios.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== ROL DE FUNCIONARIOS POR DEPARTAMENTO ===".
+           OPEN INPUT EMPREGADOS-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-APURAR-DEPARTAMENTOS - le o cadastro uma vez para apurar
+      * a lista de departamentos, o efetivo e a folha de cada um.
+      ******************************************************************
+       2000-APURAR-DEPARTAMENTOS.
+           READ EMPREGADOS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 2500-ACUMULAR-DEPARTAMENTO THRU 2500-EXIT
+                   ADD 1 TO WS-TOTAL-FUNCIONARIOS
+                   ADD Employee-Salary TO WS-TOTAL-GERAL-SALARIO
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2500-ACUMULAR-DEPARTAMENTO.
+           MOVE "N" TO SW-DEPTO-NAO-CADASTRADO.
+           PERFORM 2600-LOCALIZAR-DEPARTAMENTO THRU 2600-EXIT
+               VARYING WS-IDX-DEPTO FROM 1 BY 1
+               UNTIL WS-IDX-DEPTO > WS-TOTAL-DEPTOS
+                   OR DEPTO-NOME (WS-IDX-DEPTO) = Employee-Department.
+           IF WS-IDX-DEPTO > WS-TOTAL-DEPTOS
+               IF WS-TOTAL-DEPTOS < 50
+                   ADD 1 TO WS-TOTAL-DEPTOS
+                   MOVE WS-TOTAL-DEPTOS TO WS-IDX-DEPTO
+                   MOVE Employee-Department TO
+                       DEPTO-NOME (WS-IDX-DEPTO)
+                   MOVE 0 TO DEPTO-QTDE (WS-IDX-DEPTO)
+                   MOVE 0 TO DEPTO-TOTAL-SALARIO (WS-IDX-DEPTO)
+               ELSE
+                   DISPLAY "LIMITE DE DEPARTAMENTOS ATINGIDO. "
+                       "DEPARTAMENTO NAO CADASTRADO: "
+                       Employee-Department
+                   MOVE "S" TO SW-DEPTO-NAO-CADASTRADO
+               END-IF
+           END-IF.
+           IF NOT DEPTO-NAO-CADASTRADO
+               ADD 1 TO DEPTO-QTDE (WS-IDX-DEPTO)
+               ADD Employee-Salary TO DEPTO-TOTAL-SALARIO (WS-IDX-DEPTO)
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+       2600-LOCALIZAR-DEPARTAMENTO.
+           CONTINUE.
+       2600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-IMPRIMIR-ROL - para o departamento da vez, relista o
+      * cadastro completo mostrando apenas os funcionarios daquele
+      * departamento.
+      ******************************************************************
+       5000-IMPRIMIR-ROL.
+           MOVE "================================================"
+               TO RPT-LINHA.
+           PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT.
+           STRING "DEPARTAMENTO: " DEPTO-NOME (WS-IDX-DEPTO)
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT.
+           OPEN INPUT EMPREGADOS-FILE.
+           PERFORM 5100-LISTAR-FUNCIONARIO THRU 5100-EXIT
+               UNTIL WS-EMPREGADOS-STATUS = "10".
+           CLOSE EMPREGADOS-FILE.
+           MOVE "------------------------------------------------"
+               TO RPT-LINHA.
+           PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT.
+           MOVE DEPTO-QTDE (WS-IDX-DEPTO) TO WS-DEPTO-QTDE-EDIT.
+           STRING "EFETIVO.........: " WS-DEPTO-QTDE-EDIT
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT.
+           STRING "TOTAL DE SALARIOS: "
+               DEPTO-TOTAL-SALARIO (WS-IDX-DEPTO)
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT.
+       5000-EXIT.
+           EXIT.
+
+       5100-LISTAR-FUNCIONARIO.
+           READ EMPREGADOS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF Employee-Department = DEPTO-NOME (WS-IDX-DEPTO)
+                       STRING Employee-Id " " Employee-Name " "
+                           Employee-Salary
+                           DELIMITED BY SIZE INTO RPT-LINHA
+                       PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT
+                   END-IF
+           END-READ.
+       5100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5900-GRAVAR-LINHA - grava a linha do relatorio montada em
+      * RPT-LINHA tanto no console quanto em DEPTO.LST.
+      ******************************************************************
+       5900-GRAVAR-LINHA.
+           DISPLAY RPT-LINHA.
+           WRITE RPT-REGISTRO.
+       5900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-IMPRIMIR-RESUMO-GERAL - mostra o total de funcionarios e
+      * a folha total apurada em todos os departamentos.
+      ******************************************************************
+       7000-IMPRIMIR-RESUMO-GERAL.
+           MOVE "================================================"
+               TO RPT-LINHA.
+           PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT.
+           MOVE WS-TOTAL-FUNCIONARIOS TO WS-TOTAL-FUNCIONARIOS-EDIT.
+           STRING "TOTAL DE FUNCIONARIOS..: "
+               WS-TOTAL-FUNCIONARIOS-EDIT
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT.
+           STRING "TOTAL GERAL DE SALARIOS.: " WS-TOTAL-GERAL-SALARIO
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 5900-GRAVAR-LINHA THRU 5900-EXIT.
+       7000-EXIT.
+           EXIT.
+
+       END PROGRAM CPD-ROL-DEPARTAMENTO.
