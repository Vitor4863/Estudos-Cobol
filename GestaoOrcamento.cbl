@@ -0,0 +1,325 @@
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: SETOR FINANCEIRO
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose: Budget vs. actual variance report for the
+      *          SISTEMA-GESTAO-FINANCEIRA expense categories. Keeps a
+      *          budgeted amount per category in ORCAMENTO.DAT and
+      *          compares it against the actual amounts that
+      *          Gestao-Financeira.cbl records per period in
+      *          DESPCAT.DAT.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Original budget vs actual variance report.
+      * 2026-08-09  RA   The variance report is now also written to
+      *                  ORCAMENTO.LST instead of only appearing on
+      *                  the operator's console.
+      * 2026-08-09  RA   Added a budgeted RECEITA figure (kept in
+      *                  ORCAMENTO.DAT under the pseudo-category
+      *                  "RECEITA") compared against the period's
+      *                  actual LED-RECEITA from LEDGER.DAT, and a
+      *                  percentage over/under column for RECEITA and
+      *                  every expense category, as the report was
+      *                  originally supposed to show.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GESTAO-ORCAMENTO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORCAMENTO-FILE ASSIGN TO "ORCAMENTO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORC-CATEGORIA
+               FILE STATUS IS WS-ORCAMENTO-STATUS.
+           SELECT DESPESAS-FILE ASSIGN TO "DESPCAT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DH-CHAVE
+               FILE STATUS IS WS-DESPESAS-STATUS.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LED-PERIODO
+               FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT RELATORIO-FILE ASSIGN TO "ORCAMENTO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORCAMENTO-FILE.
+           COPY "ORCAREG.cpy".
+       FD  DESPESAS-FILE.
+           COPY "DESPHIST.cpy".
+       FD  LEDGER-FILE.
+           COPY "LEDGERREG.cpy".
+       FD  RELATORIO-FILE.
+           COPY "RELATLINH.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ORCAMENTO-STATUS        PIC X(02).
+           88  WS-ORCAMENTO-OK            VALUE "00".
+           88  WS-ORCAMENTO-NAO-ENCONTRADO VALUE "23".
+           88  WS-ORCAMENTO-ARQ-INEXISTENTE VALUE "35".
+
+       01  WS-DESPESAS-STATUS         PIC X(02).
+           88  WS-DESPESAS-OK             VALUE "00".
+           88  WS-DESPESAS-NAO-ENCONTRADO VALUE "23".
+           88  WS-DESPESAS-ARQ-INEXISTENTE VALUE "35".
+
+       01  WS-LEDGER-STATUS           PIC X(02).
+           88  WS-LEDGER-OK               VALUE "00".
+           88  WS-LEDGER-NAO-ENCONTRADO   VALUE "23".
+           88  WS-LEDGER-ARQ-INEXISTENTE  VALUE "35".
+
+       01  WS-RELATORIO-STATUS        PIC X(02).
+
+       01  WS-ATUALIZAR-ORCAMENTO     PIC X(01).
+           88  ATUALIZAR-ORCAMENTO        VALUE "S".
+
+       01  WS-PERIODO-ANALISE         PIC 9(06).
+       01  WS-IDX-CATEGORIA           PIC 9(02) COMP.
+       01  WS-VALOR-ORCADO            PIC 9(06)V99.
+       01  WS-VALOR-REALIZADO         PIC 9(06)V99.
+       01  WS-VARIACAO                PIC S9(06)V99.
+       01  WS-PERCENTUAL              PIC S9(03)V99.
+       01  WS-RECEITA-REALIZADA       PIC 9(06)V99.
+       01  WS-NOME-RECEITA            PIC X(15) VALUE "RECEITA".
+
+       COPY "DESPCATG.cpy".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-DEFINIR-ORCAMENTO THRU 2000-EXIT.
+           PERFORM 3000-SOLICITAR-PERIODO THRU 3000-EXIT.
+           PERFORM 4000-IMPRIMIR-VARIACAO THRU 4000-EXIT.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre (ou cria) o orcamento e o historico de
+      * despesas, e garante que as 5 categorias padrao existam no
+      * orcamento.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== ORCAMENTO x REALIZADO ===".
+           MOVE "MORADIA"        TO CAT-NOME (1).
+           MOVE "ALIMENTACAO"    TO CAT-NOME (2).
+           MOVE "TRANSPORTE"     TO CAT-NOME (3).
+           MOVE "SAUDE"          TO CAT-NOME (4).
+           MOVE "OUTROS"         TO CAT-NOME (5).
+
+           OPEN I-O ORCAMENTO-FILE.
+           IF WS-ORCAMENTO-ARQ-INEXISTENTE
+               OPEN OUTPUT ORCAMENTO-FILE
+               CLOSE ORCAMENTO-FILE
+               OPEN I-O ORCAMENTO-FILE
+           END-IF.
+           PERFORM 1500-GARANTIR-CATEGORIA THRU 1500-EXIT
+               VARYING WS-IDX-CATEGORIA FROM 1 BY 1
+               UNTIL WS-IDX-CATEGORIA > 5.
+
+           PERFORM 1600-GARANTIR-RECEITA THRU 1600-EXIT.
+
+           OPEN I-O DESPESAS-FILE.
+           IF WS-DESPESAS-ARQ-INEXISTENTE
+               OPEN OUTPUT DESPESAS-FILE
+               CLOSE DESPESAS-FILE
+               OPEN I-O DESPESAS-FILE
+           END-IF.
+
+           OPEN INPUT LEDGER-FILE.
+
+           OPEN OUTPUT RELATORIO-FILE.
+       1000-EXIT.
+           EXIT.
+
+       1500-GARANTIR-CATEGORIA.
+           MOVE CAT-NOME (WS-IDX-CATEGORIA) TO ORC-CATEGORIA.
+           READ ORCAMENTO-FILE
+               INVALID KEY
+                   MOVE 0 TO ORC-VALOR-ORCADO
+                   WRITE ORC-REGISTRO
+           END-READ.
+       1500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1600-GARANTIR-RECEITA - garante que exista no orcamento um
+      * registro para a meta de RECEITA do periodo, igual ao que
+      * 1500-GARANTIR-CATEGORIA faz para cada categoria de despesa.
+      ******************************************************************
+       1600-GARANTIR-RECEITA.
+           MOVE WS-NOME-RECEITA TO ORC-CATEGORIA.
+           READ ORCAMENTO-FILE
+               INVALID KEY
+                   MOVE 0 TO ORC-VALOR-ORCADO
+                   WRITE ORC-REGISTRO
+           END-READ.
+       1600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-DEFINIR-ORCAMENTO - permite revisar o valor orcado de
+      * cada categoria antes de emitir o relatorio.
+      ******************************************************************
+       2000-DEFINIR-ORCAMENTO.
+           DISPLAY "ATUALIZAR OS VALORES ORCADOS? (S/N):".
+           ACCEPT WS-ATUALIZAR-ORCAMENTO.
+           IF ATUALIZAR-ORCAMENTO
+               PERFORM 2050-ATUALIZAR-RECEITA THRU 2050-EXIT
+               PERFORM 2100-ATUALIZAR-CATEGORIA THRU 2100-EXIT
+                   VARYING WS-IDX-CATEGORIA FROM 1 BY 1
+                   UNTIL WS-IDX-CATEGORIA > 5
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-ATUALIZAR-RECEITA - permite revisar a meta de RECEITA do
+      * orcamento antes de emitir o relatorio.
+      ******************************************************************
+       2050-ATUALIZAR-RECEITA.
+           DISPLAY "VALOR ORCADO PARA RECEITA:".
+           ACCEPT WS-VALOR-ORCADO.
+           MOVE WS-NOME-RECEITA TO ORC-CATEGORIA.
+           MOVE WS-VALOR-ORCADO TO ORC-VALOR-ORCADO.
+           REWRITE ORC-REGISTRO.
+       2050-EXIT.
+           EXIT.
+
+       2100-ATUALIZAR-CATEGORIA.
+           DISPLAY "VALOR ORCADO PARA " CAT-NOME (WS-IDX-CATEGORIA)
+               ":".
+           ACCEPT WS-VALOR-ORCADO.
+           MOVE CAT-NOME (WS-IDX-CATEGORIA) TO ORC-CATEGORIA.
+           MOVE WS-VALOR-ORCADO TO ORC-VALOR-ORCADO.
+           REWRITE ORC-REGISTRO.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-SOLICITAR-PERIODO - pede o periodo (AAAAMM) a analisar.
+      ******************************************************************
+       3000-SOLICITAR-PERIODO.
+           DISPLAY "PERIODO A ANALISAR (AAAAMM):".
+           ACCEPT WS-PERIODO-ANALISE.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-IMPRIMIR-VARIACAO - para cada categoria, compara o valor
+      * orcado com o valor realizado no periodo informado.
+      ******************************************************************
+       4000-IMPRIMIR-VARIACAO.
+           MOVE "================================================"
+               TO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           MOVE "CATEGORIA       ORCADO  REALIZADO  VARIACAO   PCT%"
+               TO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           PERFORM 4050-PROCESSAR-RECEITA THRU 4050-EXIT.
+           PERFORM 4100-PROCESSAR-CATEGORIA THRU 4100-EXIT
+               VARYING WS-IDX-CATEGORIA FROM 1 BY 1
+               UNTIL WS-IDX-CATEGORIA > 5.
+           MOVE "================================================"
+               TO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4050-PROCESSAR-RECEITA - compara a meta de RECEITA do orcamento
+      * com o LED-RECEITA realizado no periodo informado.
+      ******************************************************************
+       4050-PROCESSAR-RECEITA.
+           MOVE WS-NOME-RECEITA TO ORC-CATEGORIA.
+           READ ORCAMENTO-FILE
+               INVALID KEY
+                   MOVE 0 TO ORC-VALOR-ORCADO
+           END-READ.
+           MOVE WS-PERIODO-ANALISE TO LED-PERIODO.
+           READ LEDGER-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-RECEITA-REALIZADA
+               NOT INVALID KEY
+                   MOVE LED-RECEITA TO WS-RECEITA-REALIZADA
+           END-READ.
+           COMPUTE WS-VARIACAO =
+               WS-RECEITA-REALIZADA - ORC-VALOR-ORCADO.
+           PERFORM 4800-CALCULAR-PERCENTUAL THRU 4800-EXIT.
+           STRING WS-NOME-RECEITA " "
+               ORC-VALOR-ORCADO " " WS-RECEITA-REALIZADA " "
+               WS-VARIACAO " " WS-PERCENTUAL
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+       4050-EXIT.
+           EXIT.
+
+       4100-PROCESSAR-CATEGORIA.
+           MOVE CAT-NOME (WS-IDX-CATEGORIA) TO ORC-CATEGORIA.
+           READ ORCAMENTO-FILE
+               INVALID KEY
+                   MOVE 0 TO ORC-VALOR-ORCADO
+           END-READ.
+           MOVE WS-PERIODO-ANALISE TO DH-PERIODO.
+           MOVE CAT-NOME (WS-IDX-CATEGORIA) TO DH-CATEGORIA.
+           READ DESPESAS-FILE
+               INVALID KEY
+                   MOVE 0 TO DH-VALOR
+           END-READ.
+           COMPUTE WS-VARIACAO = ORC-VALOR-ORCADO - DH-VALOR.
+           PERFORM 4800-CALCULAR-PERCENTUAL THRU 4800-EXIT.
+           STRING CAT-NOME (WS-IDX-CATEGORIA) " "
+               ORC-VALOR-ORCADO " " DH-VALOR " " WS-VARIACAO
+               " " WS-PERCENTUAL
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+       4100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4800-CALCULAR-PERCENTUAL - apura quantos por cento a variacao
+      * corrente representa sobre o valor orcado (0 quando nao ha
+      * orcamento definido, para nao dividir por zero).
+      ******************************************************************
+       4800-CALCULAR-PERCENTUAL.
+           IF ORC-VALOR-ORCADO > 0
+               COMPUTE WS-PERCENTUAL ROUNDED =
+                   (WS-VARIACAO / ORC-VALOR-ORCADO) * 100
+           ELSE
+               MOVE 0 TO WS-PERCENTUAL
+           END-IF.
+       4800-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4900-GRAVAR-LINHA - grava a linha do relatorio montada em
+      * RPT-LINHA tanto no console quanto em ORCAMENTO.LST.
+      ******************************************************************
+       4900-GRAVAR-LINHA.
+           DISPLAY RPT-LINHA.
+           WRITE RPT-REGISTRO.
+       4900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha os arquivos do sistema.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE ORCAMENTO-FILE.
+           CLOSE DESPESAS-FILE.
+           CLOSE LEDGER-FILE.
+           CLOSE RELATORIO-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM GESTAO-ORCAMENTO.
