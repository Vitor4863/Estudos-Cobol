@@ -0,0 +1,292 @@
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: AGENCIA CENTRAL - INFORMATICA
+      * Date-Written: 2026-08-09
+      * Purpose: Nightly batch posting job. Reads a file of pending
+      *          transactions (payroll credits, batch debits, etc.)
+      *          and posts them in sequence against CONTAS.DAT,
+      *          writing a checkpoint every few records so a job that
+      *          dies partway through a large file can be restarted
+      *          from the last checkpoint instead of reposting from
+      *          the top.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Original nightly batch posting job with
+      *                  restart/checkpoint support.
+      * 2026-08-09  RA   The posting summary is now also written to
+      *                  LOTE.LST instead of only appearing on the
+      *                  operator's console.
+      * 2026-08-09  RA   BANCOCKPT.DAT is now cleared once the batch
+      *                  reaches the end of LOTETRANS.DAT, instead of
+      *                  being left holding the prior run's final
+      *                  count. The stale count was being read back
+      *                  as the restart point on the next night's
+      *                  (smaller) file, skipping straight past its
+      *                  end and posting zero transactions.
+      * 2026-08-09  RA   CLOSE RELATORIO-FILE moved into
+      *                  8000-FINALIZAR with the other file closes.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-LOTE-NOTURNO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTE-FILE ASSIGN TO "LOTETRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LOTE-STATUS.
+
+           SELECT CONTAS-FILE ASSIGN TO "CONTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-CONTA
+               FILE STATUS IS WS-CONTAS-STATUS.
+
+           SELECT TRANSACOES-FILE ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACOES-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "BANCOCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "LOTE.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE-FILE.
+           COPY "LOTEREG.cpy".
+
+       FD  CONTAS-FILE.
+           COPY "CONTAREG.cpy".
+
+       FD  TRANSACOES-FILE.
+           COPY "TRANREG.cpy".
+
+       FD  CHECKPOINT-FILE.
+           COPY "CKPTREG.cpy".
+
+       FD  RELATORIO-FILE.
+           COPY "RELATLINH.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOTE-STATUS           PIC X(02).
+       01  WS-RELATORIO-STATUS      PIC X(02).
+       01  WS-CONTAS-STATUS         PIC X(02).
+           88  CONTAS-OK                     VALUE "00".
+       01  WS-TRANSACOES-STATUS     PIC X(02).
+           88  TRANSACOES-OK                 VALUE "00".
+       01  WS-CHECKPOINT-STATUS     PIC X(02).
+           88  CHECKPOINT-ARQUIVO-INEXISTENTE VALUE "35".
+
+       01  WS-DATA-PROCESSAMENTO    PIC 9(08).
+       01  WS-ULTIMO-PROCESSADO     PIC 9(07) VALUE 0.
+       01  WS-CONTADOR-LIDOS        PIC 9(07) VALUE 0.
+       01  WS-CONTADOR-POSTADOS     PIC 9(07) VALUE 0.
+       01  WS-CONTADOR-REJEITADOS   PIC 9(07) VALUE 0.
+       01  WS-RESTO-CHECKPOINT      PIC 9(07) VALUE 0.
+       01  WS-SALDO-NOVO            PIC 9(06)V99 VALUE 0.
+       01  WS-INTERVALO-CHECKPOINT  PIC 9(03) VALUE 10.
+
+       01  SW-FIM-LOTE              PIC X(01) VALUE "N".
+           88  FIM-LOTE                      VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PULAR-JA-PROCESSADOS THRU 2000-EXIT.
+           PERFORM 3000-PROCESSAR-LOTE THRU 3000-EXIT
+               UNTIL FIM-LOTE.
+           PERFORM 6500-LIMPAR-CHECKPOINT THRU 6500-EXIT.
+           PERFORM 7000-IMPRIMIR-RESUMO THRU 7000-EXIT.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre os arquivos do job e recupera o ponto
+      * de checkpoint da execucao anterior, se houver.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== LOTE NOTURNO DE TRANSACOES ===".
+           ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD.
+           OPEN INPUT LOTE-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+           OPEN I-O CONTAS-FILE.
+           OPEN EXTEND TRANSACOES-FILE.
+           IF NOT TRANSACOES-OK
+               OPEN OUTPUT TRANSACOES-FILE
+               CLOSE TRANSACOES-FILE
+               OPEN EXTEND TRANSACOES-FILE
+           END-IF.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-ARQUIVO-INEXISTENTE
+               MOVE 0 TO WS-ULTIMO-PROCESSADO
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-ULTIMO-PROCESSADO
+                   NOT AT END
+                       MOVE CKP-ULTIMO-PROCESSADO
+                           TO WS-ULTIMO-PROCESSADO
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-ULTIMO-PROCESSADO > 0
+               DISPLAY "RETOMANDO APOS O REGISTRO "
+                   WS-ULTIMO-PROCESSADO
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PULAR-JA-PROCESSADOS - avanca no arquivo de lote ate o
+      * ponto ja coberto pelo ultimo checkpoint gravado.
+      ******************************************************************
+       2000-PULAR-JA-PROCESSADOS.
+           PERFORM 2100-LER-E-PULAR THRU 2100-EXIT
+               UNTIL WS-CONTADOR-LIDOS >= WS-ULTIMO-PROCESSADO
+                   OR WS-LOTE-STATUS = "10".
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-E-PULAR.
+           READ LOTE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-LIDOS
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESSAR-LOTE - le cada transacao pendente, posta contra
+      * o cadastro de contas e grava checkpoint periodicamente.
+      ******************************************************************
+       3000-PROCESSAR-LOTE.
+           READ LOTE-FILE
+               AT END
+                   MOVE "S" TO SW-FIM-LOTE
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-LIDOS
+                   PERFORM 3500-POSTAR-TRANSACAO THRU 3500-EXIT
+                   DIVIDE WS-CONTADOR-LIDOS
+                       BY WS-INTERVALO-CHECKPOINT
+                       GIVING WS-RESTO-CHECKPOINT
+                       REMAINDER WS-RESTO-CHECKPOINT
+                   IF WS-RESTO-CHECKPOINT = 0
+                       PERFORM 6000-GRAVAR-CHECKPOINT THRU 6000-EXIT
+                   END-IF
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3500-POSTAR-TRANSACAO - aplica uma transacao do lote contra o
+      * cadastro de contas e grava o historico correspondente.
+      ******************************************************************
+       3500-POSTAR-TRANSACAO.
+           MOVE LOT-CONTA TO CTA-CONTA.
+           READ CONTAS-FILE
+               INVALID KEY
+                   DISPLAY "CONTA NAO ENCONTRADA NO LOTE: " LOT-CONTA
+                   ADD 1 TO WS-CONTADOR-REJEITADOS
+               NOT INVALID KEY
+                   IF LOT-RETIRADA AND LOT-VALOR > CTA-SALDO
+                       DISPLAY "SALDO INSUFICIENTE NO LOTE: "
+                           LOT-CONTA
+                       ADD 1 TO WS-CONTADOR-REJEITADOS
+                   ELSE
+                       IF LOT-RETIRADA
+                           COMPUTE WS-SALDO-NOVO =
+                               CTA-SALDO - LOT-VALOR
+                       ELSE
+                           COMPUTE WS-SALDO-NOVO =
+                               CTA-SALDO + LOT-VALOR
+                       END-IF
+                       MOVE WS-SALDO-NOVO TO CTA-SALDO
+                       REWRITE CTA-REGISTRO
+                       MOVE LOT-CONTA TO TRN-CONTA
+                       MOVE LOT-TIPO  TO TRN-TIPO
+                       MOVE LOT-VALOR TO TRN-VALOR
+                       MOVE WS-SALDO-NOVO TO TRN-SALDO-APOS
+                       MOVE WS-DATA-PROCESSAMENTO TO TRN-DATA
+                       WRITE TRN-REGISTRO
+                       ADD 1 TO WS-CONTADOR-POSTADOS
+                   END-IF
+           END-READ.
+       3500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-GRAVAR-CHECKPOINT - regrava o arquivo de checkpoint com a
+      * quantidade de registros do lote ja processados.
+      ******************************************************************
+       6000-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CONTADOR-LIDOS TO CKP-ULTIMO-PROCESSADO.
+           WRITE CKP-REGISTRO.
+           CLOSE CHECKPOINT-FILE.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6500-LIMPAR-CHECKPOINT - esvazia o arquivo de checkpoint ao
+      * final de uma execucao que leu o lote inteiro com sucesso, para
+      * que a proxima execucao comece do zero em vez de retomar de um
+      * ponto que ja nao existe no novo arquivo de lote.
+      ******************************************************************
+       6500-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       6500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-IMPRIMIR-RESUMO - mostra o total de transacoes postadas e
+      * rejeitadas na execucao.
+      ******************************************************************
+       7000-IMPRIMIR-RESUMO.
+           STRING "TRANSACOES LIDAS........: " WS-CONTADOR-LIDOS
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 7900-GRAVAR-LINHA THRU 7900-EXIT.
+           STRING "TRANSACOES POSTADAS......: " WS-CONTADOR-POSTADOS
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 7900-GRAVAR-LINHA THRU 7900-EXIT.
+           STRING "TRANSACOES REJEITADAS....: " WS-CONTADOR-REJEITADOS
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 7900-GRAVAR-LINHA THRU 7900-EXIT.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7900-GRAVAR-LINHA - grava a linha do relatorio montada em
+      * RPT-LINHA tanto no console quanto em LOTE.LST.
+      ******************************************************************
+       7900-GRAVAR-LINHA.
+           DISPLAY RPT-LINHA.
+           WRITE RPT-REGISTRO.
+       7900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha os arquivos abertos pelo job.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE LOTE-FILE.
+           CLOSE CONTAS-FILE.
+           CLOSE TRANSACOES-FILE.
+           CLOSE RELATORIO-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM BANCO-LOTE-NOTURNO.
