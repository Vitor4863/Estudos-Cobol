@@ -0,0 +1,247 @@
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: AMBULATORIO - SERVICO DE NUTRICAO
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose: Batch bulk IMC classification run. Reads a file of
+      *          pending patient measurements (NUTRILOTE.DAT),
+      *          classifies each one exactly like Nutricao.cbl does
+      *          interactively, appends every evaluation to the same
+      *          IMCHIST.DAT history, and prints a summary of how many
+      *          patients fell into each classification.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Original batch bulk IMC classification run.
+      * 2026-08-09  RA   The per-patient results and the closing
+      *                  summary are now also written to
+      *                  NUTRILOTE.LST instead of only appearing on
+      *                  the operator's console.
+      * 2026-08-09  RA   Moved the WS-LOTE-OK/WS-LOTE-FIM condition
+      *                  names onto WS-LOTE-STATUS, the field LOTE-FILE
+      *                  actually sets on each READ. They had been
+      *                  declared under WS-RELATORIO-STATUS, which is
+      *                  only ever WRITEn to, so the end-of-lote test
+      *                  in 0000-MAINLINE never became true.
+      * 2026-08-09  RA   CLOSE RELATORIO-FILE moved into
+      *                  8000-FINALIZAR with the other file closes.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUTRI-LOTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTE-FILE ASSIGN TO "NUTRILOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOTE-STATUS.
+           SELECT IMCHIST-FILE ASSIGN TO "IMCHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IMC-CHAVE
+               FILE STATUS IS WS-IMCHIST-STATUS.
+           SELECT RELATORIO-FILE ASSIGN TO "NUTRILOTE.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE-FILE.
+           COPY "LOTENUTRI.cpy".
+       FD  IMCHIST-FILE.
+           COPY "IMCHIST.cpy".
+       FD  RELATORIO-FILE.
+           COPY "RELATLINH.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOTE-STATUS             PIC X(02).
+           88  WS-LOTE-OK                 VALUE "00".
+           88  WS-LOTE-FIM                VALUE "10".
+       01  WS-RELATORIO-STATUS        PIC X(02).
+
+       01  WS-IMCHIST-STATUS          PIC X(02).
+           88  WS-IMCHIST-OK              VALUE "00".
+           88  WS-IMCHIST-ARQ-INEXISTENTE VALUE "35".
+
+       01  WS-IMC-CALCULADO           PIC 9(03)V9(02).
+       01  WS-CLASSIFICACAO           PIC X(15).
+       01  WS-ALTURA-CM               PIC 9(03)V99.
+       01  WS-RCE                     PIC 9(01)V99.
+       01  WS-PESO-IDEAL-MIN          PIC 9(03)V9(01).
+       01  WS-PESO-IDEAL-MAX          PIC 9(03)V9(01).
+       01  WS-DATA-SISTEMA            PIC 9(08).
+
+       01  WS-TOTAL-PROCESSADOS       PIC 9(05) COMP VALUE 0.
+       01  WS-TOTAL-BAIXO-PESO        PIC 9(05) COMP VALUE 0.
+       01  WS-TOTAL-NORMAL            PIC 9(05) COMP VALUE 0.
+       01  WS-TOTAL-OBESIDADE-1       PIC 9(05) COMP VALUE 0.
+       01  WS-TOTAL-OBESIDADE-2       PIC 9(05) COMP VALUE 0.
+       01  WS-TOTAL-OBESIDADE-3       PIC 9(05) COMP VALUE 0.
+       01  WS-TOTAL-PROCESSADOS-EDIT  PIC 9(05) VALUE 0.
+       01  WS-TOTAL-BAIXO-PESO-EDIT   PIC 9(05) VALUE 0.
+       01  WS-TOTAL-NORMAL-EDIT       PIC 9(05) VALUE 0.
+       01  WS-TOTAL-OBESIDADE-1-EDIT  PIC 9(05) VALUE 0.
+       01  WS-TOTAL-OBESIDADE-2-EDIT  PIC 9(05) VALUE 0.
+       01  WS-TOTAL-OBESIDADE-3-EDIT  PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-LOTE THRU 2000-EXIT
+               UNTIL WS-LOTE-FIM.
+           PERFORM 7000-IMPRIMIR-RESUMO THRU 7000-EXIT.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o arquivo de lote e o historico de
+      * avaliacoes, criando o historico se ainda nao existir.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== CLASSIFICACAO DE IMC EM LOTE ===".
+           OPEN INPUT LOTE-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+           OPEN I-O IMCHIST-FILE.
+           IF WS-IMCHIST-ARQ-INEXISTENTE
+               OPEN OUTPUT IMCHIST-FILE
+               CLOSE IMCHIST-FILE
+               OPEN I-O IMCHIST-FILE
+           END-IF.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-LOTE - le um registro do lote, classifica o
+      * paciente e grava a avaliacao no historico.
+      ******************************************************************
+       2000-PROCESSAR-LOTE.
+           READ LOTE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 3000-CLASSIFICAR-PACIENTE THRU 3000-EXIT
+                   PERFORM 5000-GRAVAR-HISTORICO THRU 5000-EXIT
+                   ADD 1 TO WS-TOTAL-PROCESSADOS
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CLASSIFICAR-PACIENTE - calcula IMC, classificacao, peso
+      * ideal e RCE para o registro de lote da vez.
+      ******************************************************************
+       3000-CLASSIFICAR-PACIENTE.
+           COMPUTE WS-IMC-CALCULADO = LN-PESO / (LN-ALTURA ** 2).
+           IF WS-IMC-CALCULADO < 18.5
+               MOVE "BAIXO PESO" TO WS-CLASSIFICACAO
+               ADD 1 TO WS-TOTAL-BAIXO-PESO
+           ELSE IF WS-IMC-CALCULADO < 24.9
+               MOVE "NORMAL" TO WS-CLASSIFICACAO
+               ADD 1 TO WS-TOTAL-NORMAL
+           ELSE IF WS-IMC-CALCULADO < 29.9
+               MOVE "OBESIDADE GRAU 1" TO WS-CLASSIFICACAO
+               ADD 1 TO WS-TOTAL-OBESIDADE-1
+           ELSE IF WS-IMC-CALCULADO < 39.9
+               MOVE "OBESIDADE GRAU 2" TO WS-CLASSIFICACAO
+               ADD 1 TO WS-TOTAL-OBESIDADE-2
+           ELSE
+               MOVE "OBESIDADE GRAU 3" TO WS-CLASSIFICACAO
+               ADD 1 TO WS-TOTAL-OBESIDADE-3
+           END-IF.
+           COMPUTE WS-PESO-IDEAL-MIN ROUNDED = 18.5 * (LN-ALTURA ** 2).
+           COMPUTE WS-PESO-IDEAL-MAX ROUNDED = 24.9 * (LN-ALTURA ** 2).
+           COMPUTE WS-ALTURA-CM = LN-ALTURA * 100.
+           COMPUTE WS-RCE ROUNDED = LN-CINTURA / WS-ALTURA-CM.
+           STRING LN-EMPLOYEE-ID " IMC=" WS-IMC-CALCULADO " "
+               WS-CLASSIFICACAO
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 7900-GRAVAR-LINHA THRU 7900-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-GRAVAR-HISTORICO - grava a avaliacao do paciente da vez
+      * no historico.
+      ******************************************************************
+       5000-GRAVAR-HISTORICO.
+           MOVE LN-EMPLOYEE-ID TO IMC-EMPLOYEE-ID.
+           MOVE WS-DATA-SISTEMA TO IMC-DATA.
+           MOVE LN-PESO TO IMC-PESO.
+           MOVE LN-ALTURA TO IMC-ALTURA.
+           MOVE WS-IMC-CALCULADO TO IMC-VALOR.
+           MOVE WS-CLASSIFICACAO TO IMC-CLASSIFICACAO.
+           MOVE WS-PESO-IDEAL-MIN TO IMC-PESO-IDEAL-MIN.
+           MOVE WS-PESO-IDEAL-MAX TO IMC-PESO-IDEAL-MAX.
+           MOVE LN-CINTURA TO IMC-CINTURA.
+           MOVE WS-RCE TO IMC-RCE.
+           WRITE IMC-REGISTRO
+               INVALID KEY
+                   REWRITE IMC-REGISTRO
+           END-WRITE.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-IMPRIMIR-RESUMO - mostra quantos pacientes cairam em cada
+      * classificacao.
+      ******************************************************************
+       7000-IMPRIMIR-RESUMO.
+           MOVE "================================================"
+               TO RPT-LINHA.
+           PERFORM 7900-GRAVAR-LINHA THRU 7900-EXIT.
+           MOVE WS-TOTAL-PROCESSADOS TO WS-TOTAL-PROCESSADOS-EDIT.
+           STRING "TOTAL PROCESSADOS.....: "
+               WS-TOTAL-PROCESSADOS-EDIT
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 7900-GRAVAR-LINHA THRU 7900-EXIT.
+           MOVE WS-TOTAL-BAIXO-PESO TO WS-TOTAL-BAIXO-PESO-EDIT.
+           STRING "BAIXO PESO............: " WS-TOTAL-BAIXO-PESO-EDIT
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 7900-GRAVAR-LINHA THRU 7900-EXIT.
+           MOVE WS-TOTAL-NORMAL TO WS-TOTAL-NORMAL-EDIT.
+           STRING "NORMAL................: " WS-TOTAL-NORMAL-EDIT
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 7900-GRAVAR-LINHA THRU 7900-EXIT.
+           MOVE WS-TOTAL-OBESIDADE-1 TO WS-TOTAL-OBESIDADE-1-EDIT.
+           STRING "OBESIDADE GRAU 1.......: "
+               WS-TOTAL-OBESIDADE-1-EDIT
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 7900-GRAVAR-LINHA THRU 7900-EXIT.
+           MOVE WS-TOTAL-OBESIDADE-2 TO WS-TOTAL-OBESIDADE-2-EDIT.
+           STRING "OBESIDADE GRAU 2.......: "
+               WS-TOTAL-OBESIDADE-2-EDIT
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 7900-GRAVAR-LINHA THRU 7900-EXIT.
+           MOVE WS-TOTAL-OBESIDADE-3 TO WS-TOTAL-OBESIDADE-3-EDIT.
+           STRING "OBESIDADE GRAU 3.......: "
+               WS-TOTAL-OBESIDADE-3-EDIT
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 7900-GRAVAR-LINHA THRU 7900-EXIT.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7900-GRAVAR-LINHA - grava a linha do relatorio montada em
+      * RPT-LINHA tanto no console quanto em NUTRILOTE.LST.
+      ******************************************************************
+       7900-GRAVAR-LINHA.
+           DISPLAY RPT-LINHA.
+           WRITE RPT-REGISTRO.
+       7900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha os arquivos do lote.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE LOTE-FILE.
+           CLOSE IMCHIST-FILE.
+           CLOSE RELATORIO-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM NUTRI-LOTE.
