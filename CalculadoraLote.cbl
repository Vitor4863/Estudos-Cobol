@@ -0,0 +1,214 @@
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: CALCULADORA
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose: Batch expression processor for the COBOL calculator.
+      *          Reads a file of pending expressions (EXPRESSOES.DAT),
+      *          evaluates each one exactly like calculadora.cbl does
+      *          interactively, and writes every result to
+      *          RESULTLOTE.DAT.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Original batch expression file processor.
+      * 2026-08-09  RA   Square root of zero no longer divides by its
+      *                  own zero estimate. Ignored lines (divide by
+      *                  zero, negative root, unknown operation) are
+      *                  no longer written to RESULTLOTE.DAT with a
+      *                  misleading RESULTADO of 0; they are counted
+      *                  separately and skipped instead.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULADORA-LOTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPRESSOES-FILE ASSIGN TO "EXPRESSOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPRESSOES-STATUS.
+           SELECT RESULTADOS-FILE ASSIGN TO "RESULTLOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTADOS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPRESSOES-FILE.
+           COPY "EXPREG.cpy".
+       FD  RESULTADOS-FILE.
+           COPY "RESLOTE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXPRESSOES-STATUS       PIC X(02).
+           88  WS-EXPRESSOES-OK          VALUE "00".
+           88  WS-EXPRESSOES-FIM         VALUE "10".
+
+       01  WS-RESULTADOS-STATUS       PIC X(02).
+
+       01  WS-RESULTADO-CALCULADO     PIC S9(8)V99.
+       01  WS-TOTAL-PROCESSADAS       PIC 9(05) COMP VALUE 0.
+       01  WS-TOTAL-IGNORADAS         PIC 9(05) COMP VALUE 0.
+
+       01  SW-LINHA-IGNORADA          PIC X(01) VALUE "N".
+           88  LINHA-IGNORADA             VALUE "S".
+
+       01  WS-RAIZ-ESTIMATIVA         PIC S9(8)V9(4).
+       01  WS-RAIZ-ESTIMATIVA-ANT     PIC S9(8)V9(4).
+       01  WS-RAIZ-ITERACAO           PIC 9(02) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-LOTE THRU 2000-EXIT
+               UNTIL WS-EXPRESSOES-FIM.
+           PERFORM 7000-IMPRIMIR-RESUMO THRU 7000-EXIT.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o arquivo de expressoes e o arquivo
+      * de resultados.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== CALCULADORA - PROCESSAMENTO EM LOTE ===".
+           OPEN INPUT EXPRESSOES-FILE.
+           OPEN OUTPUT RESULTADOS-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-LOTE - le uma expressao, calcula o resultado e
+      * grava a linha de resultado correspondente.
+      ******************************************************************
+       2000-PROCESSAR-LOTE.
+           READ EXPRESSOES-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 3000-CALCULAR THRU 3000-EXIT
+                   IF LINHA-IGNORADA
+                       ADD 1 TO WS-TOTAL-IGNORADAS
+                   ELSE
+                       PERFORM 5000-GRAVAR-RESULTADO THRU 5000-EXIT
+                       ADD 1 TO WS-TOTAL-PROCESSADAS
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CALCULAR - executa a operacao pedida sobre os operandos
+      * da expressao da vez.
+      ******************************************************************
+       3000-CALCULAR.
+           MOVE 0 TO WS-RESULTADO-CALCULADO.
+           MOVE "N" TO SW-LINHA-IGNORADA.
+           IF EXP-OPERACAO = "+"
+               COMPUTE WS-RESULTADO-CALCULADO =
+                   EXP-NUMERO-1 + EXP-NUMERO-2
+           ELSE IF EXP-OPERACAO = "-"
+               COMPUTE WS-RESULTADO-CALCULADO =
+                   EXP-NUMERO-1 - EXP-NUMERO-2
+           ELSE IF EXP-OPERACAO = "*"
+               COMPUTE WS-RESULTADO-CALCULADO =
+                   EXP-NUMERO-1 * EXP-NUMERO-2
+           ELSE IF EXP-OPERACAO = "/"
+               IF EXP-NUMERO-2 = 0
+                   DISPLAY "LINHA IGNORADA - DIVISAO POR ZERO"
+                   MOVE "S" TO SW-LINHA-IGNORADA
+               ELSE
+                   COMPUTE WS-RESULTADO-CALCULADO =
+                       EXP-NUMERO-1 / EXP-NUMERO-2
+               END-IF
+           ELSE IF EXP-OPERACAO = "^"
+               COMPUTE WS-RESULTADO-CALCULADO =
+                   EXP-NUMERO-1 ** EXP-NUMERO-2
+           ELSE IF EXP-OPERACAO = "R"
+               IF EXP-NUMERO-1 < 0
+                   DISPLAY "LINHA IGNORADA - RAIZ DE NUMERO NEGATIVO"
+                   MOVE "S" TO SW-LINHA-IGNORADA
+               ELSE IF EXP-NUMERO-1 = 0
+                   MOVE 0 TO WS-RESULTADO-CALCULADO
+               ELSE
+                   PERFORM 3500-CALCULAR-RAIZ THRU 3500-EXIT
+                   MOVE WS-RAIZ-ESTIMATIVA TO WS-RESULTADO-CALCULADO
+               END-IF
+           ELSE IF EXP-OPERACAO = "%"
+               COMPUTE WS-RESULTADO-CALCULADO ROUNDED =
+                   EXP-NUMERO-1 * EXP-NUMERO-2 / 100
+           ELSE
+               DISPLAY "LINHA IGNORADA - OPERACAO INVALIDA: "
+                   EXP-OPERACAO
+               MOVE "S" TO SW-LINHA-IGNORADA
+           END-IF.
+           IF LINHA-IGNORADA
+               DISPLAY EXP-NUMERO-1 " " EXP-OPERACAO " " EXP-NUMERO-2
+                   " = LINHA IGNORADA"
+           ELSE
+               DISPLAY EXP-NUMERO-1 " " EXP-OPERACAO " " EXP-NUMERO-2
+                   " = " WS-RESULTADO-CALCULADO
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3500-CALCULAR-RAIZ - raiz quadrada de EXP-NUMERO-1 pelo metodo
+      * de Newton-Raphson, igual ao usado em calculadora.cbl.
+      ******************************************************************
+       3500-CALCULAR-RAIZ.
+           COMPUTE WS-RAIZ-ESTIMATIVA = EXP-NUMERO-1 / 2.
+           IF WS-RAIZ-ESTIMATIVA = 0
+               MOVE EXP-NUMERO-1 TO WS-RAIZ-ESTIMATIVA
+           END-IF.
+           PERFORM 3600-ITERAR-RAIZ THRU 3600-EXIT
+               VARYING WS-RAIZ-ITERACAO FROM 1 BY 1
+               UNTIL WS-RAIZ-ITERACAO > 20.
+       3500-EXIT.
+           EXIT.
+
+       3600-ITERAR-RAIZ.
+           MOVE WS-RAIZ-ESTIMATIVA TO WS-RAIZ-ESTIMATIVA-ANT.
+           COMPUTE WS-RAIZ-ESTIMATIVA ROUNDED =
+               (WS-RAIZ-ESTIMATIVA-ANT +
+                EXP-NUMERO-1 / WS-RAIZ-ESTIMATIVA-ANT) / 2.
+       3600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-GRAVAR-RESULTADO - grava a linha de resultado da
+      * expressao da vez.
+      ******************************************************************
+       5000-GRAVAR-RESULTADO.
+           MOVE EXP-NUMERO-1 TO RLT-NUMERO-1.
+           MOVE EXP-OPERACAO TO RLT-OPERACAO.
+           MOVE EXP-NUMERO-2 TO RLT-NUMERO-2.
+           MOVE WS-RESULTADO-CALCULADO TO RLT-RESULTADO.
+           WRITE RLT-REGISTRO.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-IMPRIMIR-RESUMO - mostra quantas expressoes foram
+      * processadas.
+      ******************************************************************
+       7000-IMPRIMIR-RESUMO.
+           DISPLAY "TOTAL DE EXPRESSOES PROCESSADAS: "
+               WS-TOTAL-PROCESSADAS.
+           DISPLAY "TOTAL DE EXPRESSOES IGNORADAS...: "
+               WS-TOTAL-IGNORADAS.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha os arquivos do lote.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE EXPRESSOES-FILE.
+           CLOSE RESULTADOS-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM CALCULADORA-LOTE.
