@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: SETOR DE PESSOAL - CPD
+      * Date-Written: 2026-08-09
+      * Purpose: Dumps the employee master file (EMPREGADOS.DAT) to a
+      *          comma-delimited flat file with a header row, so HR
+      *          can pull employee data into a spreadsheet for ad hoc
+      *          analysis instead of only seeing it through the CPD
+      *          system's console screens.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Original CSV export of the employee master.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPD-EXPORT-CSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS-FILE ASSIGN TO "EMPREGADOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Employee-Id
+               FILE STATUS IS WS-EMPREGADOS-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "EMPREGADOS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREGADOS-FILE.
+           COPY "EMPREG.cpy".
+
+       FD  CSV-FILE.
+       01  CSV-LINHA                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPREGADOS-STATUS       PIC X(02).
+           88  EMPREGADOS-OK                   VALUE "00".
+           88  EMPREGADOS-ARQ-INEXISTENTE      VALUE "35".
+
+       01  WS-CSV-STATUS              PIC X(02).
+
+       01  WS-ID-EDIT                 PIC 9(05).
+       01  WS-SALARIO-EDIT            PIC 9(06).
+       01  WS-TOTAL-REGISTROS         PIC 9(07) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF EMPREGADOS-ARQ-INEXISTENTE
+               DISPLAY "EMPREGADOS.DAT NAO EXISTE. NADA A EXPORTAR."
+           ELSE
+               PERFORM 2000-EXPORTAR-EMPREGADOS THRU 2000-EXIT
+                   UNTIL WS-EMPREGADOS-STATUS = "10"
+               DISPLAY "REGISTROS EXPORTADOS: " WS-TOTAL-REGISTROS
+           END-IF.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o cadastro de funcionarios e cria o
+      * arquivo CSV de saida, ja gravando a linha de cabecalho.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== EXPORTACAO CSV - FUNCIONARIOS ===".
+           OPEN INPUT EMPREGADOS-FILE.
+           OPEN OUTPUT CSV-FILE.
+           IF NOT EMPREGADOS-ARQ-INEXISTENTE
+               MOVE "EMPLOYEE-ID,NOME,DEPARTAMENTO,SALARIO"
+                   TO CSV-LINHA
+               WRITE CSV-LINHA
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-EXPORTAR-EMPREGADOS - le cada funcionario do cadastro e
+      * grava a linha correspondente no arquivo CSV.
+      ******************************************************************
+       2000-EXPORTAR-EMPREGADOS.
+           READ EMPREGADOS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 2100-MONTAR-LINHA THRU 2100-EXIT
+                   WRITE CSV-LINHA
+                   ADD 1 TO WS-TOTAL-REGISTROS
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-MONTAR-LINHA - formata os campos do funcionario corrente
+      * como uma linha separada por virgulas.
+      ******************************************************************
+       2100-MONTAR-LINHA.
+           MOVE Employee-Id     TO WS-ID-EDIT.
+           MOVE Employee-Salary TO WS-SALARIO-EDIT.
+           STRING WS-ID-EDIT           DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  Employee-Name        DELIMITED BY "  "
+                  ","                  DELIMITED BY SIZE
+                  Employee-Department  DELIMITED BY "  "
+                  ","                  DELIMITED BY SIZE
+                  WS-SALARIO-EDIT      DELIMITED BY SIZE
+               INTO CSV-LINHA.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha os arquivos abertos pelo job.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE EMPREGADOS-FILE.
+           CLOSE CSV-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM CPD-EXPORT-CSV.
