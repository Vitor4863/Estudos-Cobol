@@ -0,0 +1,234 @@
+      ******************************************************************
+      * Author: R. ALVES
+      * Installation: AGENCIA CENTRAL - INFORMATICA
+      * Date-Written: 2026-08-09
+      * Purpose: Nightly end-of-day reconciliation for SISTEMA-BANCO.
+      *          Totals the day's deposits and withdrawals posted to
+      *          TRANSACOES.DAT and checks that total movement against
+      *          the change in total balances across CONTAS.DAT,
+      *          flagging any mismatch.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-09  RA   Original end-of-day reconciliation report.
+      * 2026-08-09  RA   The reconciliation report is now also written
+      *                  to FECHAMENTO.LST instead of only appearing
+      *                  on the operator's console.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCO-FECHAMENTO-DIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS-FILE ASSIGN TO "CONTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTA-CONTA
+               FILE STATUS IS WS-CONTAS-STATUS.
+
+           SELECT TRANSACOES-FILE ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACOES-STATUS.
+
+           SELECT SALDO-ANTERIOR-FILE ASSIGN TO "SALDOANT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SALDOANT-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "FECHAMENTO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAS-FILE.
+           COPY "CONTAREG.cpy".
+
+       FD  TRANSACOES-FILE.
+           COPY "TRANREG.cpy".
+
+       FD  SALDO-ANTERIOR-FILE.
+           COPY "SALDOREG.cpy".
+
+       FD  RELATORIO-FILE.
+           COPY "RELATLINH.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTAS-STATUS        PIC X(02).
+           88  CONTAS-OK                    VALUE "00".
+
+       01  WS-TRANSACOES-STATUS    PIC X(02).
+           88  TRANSACOES-OK                VALUE "00".
+
+       01  WS-SALDOANT-STATUS      PIC X(02).
+           88  SALDOANT-OK                  VALUE "00".
+           88  SALDOANT-ARQUIVO-INEXISTENTE  VALUE "35".
+
+       01  WS-RELATORIO-STATUS     PIC X(02).
+
+       01  WS-DATA-PROCESSAMENTO   PIC 9(08).
+
+       01  WS-TOTAL-DEPOSITOS      PIC 9(10)V99 VALUE 0.
+       01  WS-TOTAL-RETIRADAS      PIC 9(10)V99 VALUE 0.
+       01  WS-MOVIMENTO-ESPERADO   PIC S9(10)V99 VALUE 0.
+       01  WS-MOVIMENTO-REAL       PIC S9(10)V99 VALUE 0.
+       01  WS-TOTAL-SALDO-ATUAL    PIC 9(10)V99 VALUE 0.
+       01  WS-TOTAL-SALDO-ANTERIOR PIC 9(10)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-TOTALIZAR-TRANSACOES THRU 2000-EXIT.
+           PERFORM 3000-TOTALIZAR-SALDOS THRU 3000-EXIT.
+           PERFORM 4000-CONFERIR-FECHAMENTO THRU 4000-EXIT.
+           PERFORM 5000-GRAVAR-SALDO-ATUAL THRU 5000-EXIT.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre os arquivos do dia e recupera o total
+      * de saldos apurado no fechamento anterior.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "=== FECHAMENTO DE CAIXA - SISTEMA BANCARIO ===".
+           ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD.
+           OPEN INPUT TRANSACOES-FILE.
+           OPEN INPUT CONTAS-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+           OPEN INPUT SALDO-ANTERIOR-FILE.
+           IF SALDOANT-ARQUIVO-INEXISTENTE
+               MOVE 0 TO WS-TOTAL-SALDO-ANTERIOR
+           ELSE
+               READ SALDO-ANTERIOR-FILE
+                   AT END
+                       MOVE 0 TO WS-TOTAL-SALDO-ANTERIOR
+                   NOT AT END
+                       MOVE SLD-TOTAL-SALDO TO WS-TOTAL-SALDO-ANTERIOR
+               END-READ
+           END-IF.
+           CLOSE SALDO-ANTERIOR-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-TOTALIZAR-TRANSACOES - soma depositos e retiradas lancados
+      * hoje em TRANSACOES.DAT.
+      ******************************************************************
+       2000-TOTALIZAR-TRANSACOES.
+           PERFORM 2100-LER-TRANSACAO THRU 2100-EXIT
+               UNTIL WS-TRANSACOES-STATUS = "10".
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-TRANSACAO.
+           READ TRANSACOES-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF TRN-DATA = WS-DATA-PROCESSAMENTO
+                       IF TRN-DEPOSITO OR TRN-JUROS
+                           ADD TRN-VALOR TO WS-TOTAL-DEPOSITOS
+                       ELSE
+                           ADD TRN-VALOR TO WS-TOTAL-RETIRADAS
+                       END-IF
+                   END-IF
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TOTALIZAR-SALDOS - soma o saldo atual de todas as contas
+      * cadastradas em CONTAS.DAT.
+      ******************************************************************
+       3000-TOTALIZAR-SALDOS.
+           PERFORM 3100-LER-CONTA THRU 3100-EXIT
+               UNTIL WS-CONTAS-STATUS = "10".
+       3000-EXIT.
+           EXIT.
+
+       3100-LER-CONTA.
+           READ CONTAS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD CTA-SALDO TO WS-TOTAL-SALDO-ATUAL
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-CONFERIR-FECHAMENTO - compara o movimento esperado pelas
+      * transacoes do dia com a variacao real do total de saldos.
+      ******************************************************************
+       4000-CONFERIR-FECHAMENTO.
+           COMPUTE WS-MOVIMENTO-ESPERADO =
+               WS-TOTAL-DEPOSITOS - WS-TOTAL-RETIRADAS.
+           COMPUTE WS-MOVIMENTO-REAL =
+               WS-TOTAL-SALDO-ATUAL - WS-TOTAL-SALDO-ANTERIOR.
+
+           STRING "TOTAL DE DEPOSITOS......: " WS-TOTAL-DEPOSITOS
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "TOTAL DE RETIRADAS.......: " WS-TOTAL-RETIRADAS
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "MOVIMENTO ESPERADO.......: " WS-MOVIMENTO-ESPERADO
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "SALDO TOTAL ANTERIOR.....: " WS-TOTAL-SALDO-ANTERIOR
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "SALDO TOTAL ATUAL........: " WS-TOTAL-SALDO-ATUAL
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           STRING "MOVIMENTO REAL...........: " WS-MOVIMENTO-REAL
+               DELIMITED BY SIZE INTO RPT-LINHA.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+           IF WS-MOVIMENTO-ESPERADO = WS-MOVIMENTO-REAL
+               MOVE "FECHAMENTO CONFERE - SEM DIVERGENCIA" TO RPT-LINHA
+           ELSE
+               MOVE "*** DIVERGENCIA NO FECHAMENTO DO CAIXA ***"
+                   TO RPT-LINHA
+           END-IF.
+           PERFORM 4900-GRAVAR-LINHA THRU 4900-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4900-GRAVAR-LINHA - grava a linha do relatorio montada em
+      * RPT-LINHA tanto no console quanto em FECHAMENTO.LST.
+      ******************************************************************
+       4900-GRAVAR-LINHA.
+           DISPLAY RPT-LINHA.
+           WRITE RPT-REGISTRO.
+       4900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-GRAVAR-SALDO-ATUAL - grava o total de saldos apurado hoje
+      * para servir de base ao fechamento do proximo dia.
+      ******************************************************************
+       5000-GRAVAR-SALDO-ATUAL.
+           OPEN OUTPUT SALDO-ANTERIOR-FILE.
+           MOVE WS-TOTAL-SALDO-ATUAL TO SLD-TOTAL-SALDO.
+           WRITE SLD-REGISTRO.
+           CLOSE SALDO-ANTERIOR-FILE.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha os arquivos de entrada do job.
+      ******************************************************************
+       8000-FINALIZAR.
+           CLOSE TRANSACOES-FILE.
+           CLOSE CONTAS-FILE.
+           CLOSE RELATORIO-FILE.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM BANCO-FECHAMENTO-DIA.
